@@ -0,0 +1,137 @@
+000100*****************************************************************
+000110*  PROGRAM-ID.   SUB-PROGRAM
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - GROSS PAY CALCULATION
+000140*  DATE-WRITTEN. 08/09/26
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     CALLED BY MAIN-PROGRAM FOR EACH EMPLOYEE TO COMPUTE GROSS
+000190*     PAY FROM STANDARD HOURS AND HOURLY RATE, LESS THE LOCAL
+000200*     CITY TAX FOR THE EMPLOYEE'S CITY.
+000210*-----------------------------------------------------------------
+000220*  MODIFICATION HISTORY.
+000230*  DATE       INIT  DESCRIPTION
+000240*  ---------  ----  -----------------------------------------
+000250*  08/09/26   RCA   ORIGINAL PROGRAM - COMPUTES AND DISPLAYS
+000260*                   GROSS PAY FOR THE EMPLOYEE PASSED IN.
+000270*  08/09/26   RCA   ADDED LS-CALCULATED-PAY BY-REFERENCE
+000280*                   PARAMETER SO THE CALLER RECEIVES THE
+000290*                   COMPUTED GROSS PAY.
+000300*  08/09/26   RCA   NARROWED LS-EMPLOYEE-ID AND LS-EMPLOYEE-NAME
+000310*                   TO MATCH THE SHARED EMPREC COPYBOOK'S EMP-NO
+000320*                   AND EMP-NAME FIELD SIZES.
+000330*  08/09/26   RCA   ADDED A LOOKUP AGAINST THE CITY-TAX-TABLE SO
+000340*                   THE CALCULATED PAY RETURNED TO MAIN-PROGRAM
+000350*                   IS NET OF THE EMPLOYEE'S CITY TAX.
+000355*  08/09/26   RCA   GROSS PAY IS NOW STANDARD HOURS TIMES THE
+000356*                   EMPLOYEE'S RECORDED SALARY RATE, PASSED IN AS
+000357*                   LS-EMPLOYEE-SALARY, INSTEAD OF THE FIXED
+000358*                   DEMO HOURLY RATE.
+000359*  08/09/26   RCA   SWITCHED CITY-TAX-TABLE TO AN INDEXED FILE
+000359*                   KEYED ON CITY NAME, MATCHING EMPLOYEE-MASTER'S
+000359*                   019 CONVERSION, SO THE LOOKUP IS A DIRECT
+000359*                   KEYED READ INSTEAD OF A FULL-FILE SCAN ON
+000359*                   EVERY CALL.
+000359*  08/09/26   RCA   ADDED ACCESS MODE IS DYNAMIC TO THE CITY-TAX-
+000359*                   TABLE SELECT - WITHOUT IT, ACCESS DEFAULTS TO
+000359*                   SEQUENTIAL AND THE KEYED READ IN 1500-LOOKUP-
+000359*                   CITY-TAX-RATE WOULD IGNORE CT-CITY-NAME AND
+000359*                   JUST RETURN THE NEXT RECORD IN KEY SEQUENCE.
+000360*****************************************************************
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID. SUB-PROGRAM.
+000390 AUTHOR. R. AKOLKAR.
+000400 INSTALLATION. PAYROLL SYSTEMS - GROSS PAY CALCULATION.
+000410 DATE-WRITTEN. 08/09/26.
+000420 DATE-COMPILED.
+000430
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT CITY-TAX-TABLE ASSIGN TO "CITYTAX"
+000480         ORGANIZATION IS INDEXED
+000483         ACCESS MODE IS DYNAMIC
+000485         RECORD KEY IS CT-CITY-NAME.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CITY-TAX-TABLE
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  CITY-TAX-RECORD.
+000550     05  CT-CITY-NAME             PIC A(10).
+000560     05  CT-TAX-RATE              PIC V999.
+000570
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-HOURS-WORKED              PIC 9(03) VALUE 160.
+000610 01  WS-GROSS-PAY                 PIC 9(07)V99 VALUE ZERO.
+000620 01  WS-CITY-TAX-RATE             PIC V999 VALUE ZERO.
+000630 01  WS-CITY-TAX-AMT              PIC 9(07)V99 VALUE ZERO.
+000680
+000690 LINKAGE SECTION.
+000700 01  LS-EMPLOYEE-ID               PIC 99.
+000710 01  LS-EMPLOYEE-NAME             PIC X(10).
+000715 01  LS-EMPLOYEE-SALARY           PIC 99V99.
+000720 01  LS-EMPLOYEE-CITY             PIC A(10).
+000730 01  LS-CALCULATED-PAY            PIC 9(07)V99.
+000740
+000750 PROCEDURE DIVISION USING LS-EMPLOYEE-ID, LS-EMPLOYEE-NAME,
+000755     LS-EMPLOYEE-SALARY,
+000760     LS-EMPLOYEE-CITY, LS-CALCULATED-PAY.
+000770
+000780*-----------------------------------------------------------------
+000790*  0000-MAINLINE.
+000800*-----------------------------------------------------------------
+000810 0000-MAINLINE.
+000820     PERFORM 1000-CALCULATE-GROSS-PAY
+000830         THRU 1000-EXIT.
+000840     PERFORM 1500-LOOKUP-CITY-TAX-RATE
+000850         THRU 1500-EXIT.
+000860     PERFORM 1800-APPLY-CITY-TAX
+000870         THRU 1800-EXIT.
+000880     GOBACK.
+000890
+000900*-----------------------------------------------------------------
+000910*  1000-CALCULATE-GROSS-PAY.
+000920*-----------------------------------------------------------------
+000930 1000-CALCULATE-GROSS-PAY.
+000940     COMPUTE WS-GROSS-PAY = WS-HOURS-WORKED * LS-EMPLOYEE-SALARY.
+000950     DISPLAY "SUB-PROGRAM - EMPLOYEE ID   : " LS-EMPLOYEE-ID.
+000960     DISPLAY "SUB-PROGRAM - EMPLOYEE NAME : " LS-EMPLOYEE-NAME.
+000970     DISPLAY "SUB-PROGRAM - GROSS PAY     : " WS-GROSS-PAY.
+000980 1000-EXIT.
+000990     EXIT.
+001000
+001010*-----------------------------------------------------------------
+001020*  1500-LOOKUP-CITY-TAX-RATE.
+001030*  READS THE CITY-TAX-TABLE DIRECTLY BY THE EMPLOYEE'S CITY. IF
+001040*  THE CITY IS NOT ON THE TABLE, NO CITY TAX IS APPLIED.
+001050*-----------------------------------------------------------------
+001060 1500-LOOKUP-CITY-TAX-RATE.
+001070     MOVE ZERO TO WS-CITY-TAX-RATE.
+001080     MOVE LS-EMPLOYEE-CITY TO CT-CITY-NAME.
+001090     OPEN INPUT CITY-TAX-TABLE.
+001100     READ CITY-TAX-TABLE
+001110         INVALID KEY
+001120             DISPLAY "SUB-PROGRAM - CITY " LS-EMPLOYEE-CITY
+001130                 " NOT ON CITY-TAX-TABLE. NO CITY TAX APPLIED."
+001140         NOT INVALID KEY
+001150             MOVE CT-TAX-RATE TO WS-CITY-TAX-RATE
+001160     END-READ.
+001170     CLOSE CITY-TAX-TABLE.
+001180 1500-EXIT.
+001220     EXIT.
+001350
+001360*-----------------------------------------------------------------
+001370*  1800-APPLY-CITY-TAX.
+001380*  DEDUCTS THE CITY TAX FROM GROSS PAY TO GET THE FIGURE RETURNED
+001390*  TO MAIN-PROGRAM AS THE EMPLOYEE'S CALCULATED PAY.
+001400*-----------------------------------------------------------------
+001410 1800-APPLY-CITY-TAX.
+001420     COMPUTE WS-CITY-TAX-AMT = WS-GROSS-PAY * WS-CITY-TAX-RATE.
+001430     SUBTRACT WS-CITY-TAX-AMT FROM WS-GROSS-PAY
+001440         GIVING LS-CALCULATED-PAY.
+001450     DISPLAY "SUB-PROGRAM - CITY TAX       : " WS-CITY-TAX-AMT.
+001460     DISPLAY "SUB-PROGRAM - CALCULATED PAY : " LS-CALCULATED-PAY.
+001470 1800-EXIT.
+001480     EXIT.
