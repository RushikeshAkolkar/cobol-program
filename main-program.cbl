@@ -1,13 +1,287 @@
-       identification division.
-       program-id. main-program.
-
-       data division.
-           working-storage section.
-           01 employee-id pic 9(7) value 2180183.
-           01 employee-name pic A(25) value 'Rushikesh Akolkar'.
-       procedure division.
-           call 'SUB-PROGRAM' using by content  employee-id, by content employee-name.
-           display "i am main program".
-           display "employee-id : "employee-id.
-           display "employee-Name : "employee-name.
-           stop run.
\ No newline at end of file
+000100*****************************************************************
+000110*  PROGRAM-ID.   MAIN-PROGRAM
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - GROSS PAY CALCULATION
+000140*  DATE-WRITTEN. 02/14/09
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     DRIVES THE GROSS PAY CALCULATION IN SUB-PROGRAM FOR EACH
+000190*     EMPLOYEE ON THE EMPLOYEE-INPUT-FILE.
+000200*-----------------------------------------------------------------
+000210*  MODIFICATION HISTORY.
+000220*  DATE       INIT  DESCRIPTION
+000230*  ---------  ----  -----------------------------------------
+000240*  08/09/26   RCA   CALLS THE NEW SUB-PROGRAM TO COMPUTE GROSS
+000250*                   PAY FOR THE EMPLOYEE.
+000260*  08/09/26   RCA   RECEIVES CALCULATED-PAY BACK FROM
+000270*                   SUB-PROGRAM AND DISPLAYS IT.
+000280*  08/09/26   RCA   RESTRUCTURED TO READ EMPLOYEE-INPUT-FILE AND
+000290*                   CALL SUB-PROGRAM ONCE PER EMPLOYEE INSTEAD OF
+000300*                   ONCE FOR A HARDCODED TEST EMPLOYEE.
+000310*  08/09/26   RCA   SWITCHED EMPLOYEE-INPUT-FILE TO THE SHARED
+000320*                   EMPREC COPYBOOK - IT READS THE SAME EMPMAST
+000330*                   FILE ACCEPTDI WRITES, SO THE TWO MUST AGREE
+000340*                   ON THE RECORD LAYOUT.
+000350*  08/09/26   RCA   LOG EACH PROCESSED EMPLOYEE TO THE COMMON
+000360*                   AUDIT TRAIL VIA AUDITLOG.
+000370*  08/09/26   RCA   CHANGED STOP RUN TO GOBACK SO NIGHTRUN CAN
+000380*                   CALL THIS AS A STEP IN THE BATCH CHAIN.
+000385*  08/09/26   RCA   ADDED A CONTROL-TOTAL RECONCILIATION PASS SO
+000386*                   A TRUNCATED READ OR SKIPPED RECORD ON THE
+000387*                   INPUT FILE DOESN'T GO UNNOTICED.
+000388*  08/09/26   RCA   PASSES EMP-CITY TO SUB-PROGRAM SO GROSS PAY
+000389*                   CAN BE ADJUSTED FOR THE EMPLOYEE'S CITY TAX.
+000389*  08/09/26   RCA   OPENS THE MASTER I-O AND REWRITES EACH RECORD
+000389*                   SO CALCULATED PAY ACCUMULATES INTO YTD-GROSS.
+000389*  08/09/26   RCA   SWITCHED EMPLOYEE-INPUT-FILE TO AN INDEXED
+000389*                   FILE KEYED ON EMP-NO, MATCHING THE MASTER
+000389*                   FILE'S NEW ORGANIZATION.
+000389*  08/09/26   RCA   PASSES EMP-SAL TO SUB-PROGRAM SO GROSS PAY IS
+000389*                   BASED ON THE EMPLOYEE'S RECORDED SALARY
+000389*                   INSTEAD OF A FIXED DEMO RATE.
+000389*  08/09/26   RCA   AUDIT MESSAGES NOW NAME THE EMPLOYEE AND
+000389*                   CALCULATED PAY, AND THE RECONCILIATION
+000389*                   COUNTS, INSTEAD OF A FIXED STRING.
+000389*  08/09/26   RCA   SPLIT THE EMPLOYEE SCAN INTO A COMPUTE PASS
+000389*                   (2000-PROCESS-EMPLOYEE, WHICH NOW ONLY BUFFERS
+000389*                   EACH EMPLOYEE'S CALCULATED PAY) AND A POSTING
+000389*                   PASS (2500-POST-YTD-TOTALS) THAT ONLY RUNS
+000389*                   AFTER THE COMPUTE PASS REACHES END OF FILE
+000389*                   CLEANLY, SO AN ABEND MID-SCAN CAN'T LEAVE SOME
+000389*                   EMPLOYEES POSTED TO YTD-GROSS AND OTHERS NOT -
+000389*                   A RESTART REDOES THE WHOLE SCAN WITHOUT
+000389*                   DOUBLE-POSTING ANYONE ALREADY POSTED. ALSO
+000389*                   MOVED ACCESS MODE TO DYNAMIC SO THE POSTING
+000389*                   PASS CAN RE-READ EACH BUFFERED EMPLOYEE BY
+000389*                   KEY, AND NOW STORES THE CALCULATED PAY ON
+000389*                   EMP-CURR-GROSS-PAY SO PROG001 CAN WORK FROM
+000389*                   THE SAME GROSS PAY FIGURE INSTEAD OF DERIVING
+000389*                   ITS OWN.
+000390*****************************************************************
+000400 IDENTIFICATION DIVISION.
+000410 PROGRAM-ID. MAIN-PROGRAM.
+000420 AUTHOR. R. AKOLKAR.
+000430 INSTALLATION. PAYROLL SYSTEMS - GROSS PAY CALCULATION.
+000440 DATE-WRITTEN. 02/14/09.
+000450 DATE-COMPILED.
+000460
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT EMPLOYEE-INPUT-FILE ASSIGN TO "EMPMAST"
+000510         ORGANIZATION IS INDEXED
+000511         ACCESS MODE IS DYNAMIC
+000512         RECORD KEY IS EMP-NO.
+000520
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  EMPLOYEE-INPUT-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY EMPREC.
+000580
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-AUDIT-PROGRAM-ID          PIC X(08) VALUE "MAINPROG".
+000610 01  WS-AUDIT-MESSAGE             PIC X(60).
+000620 01  CALCULATED-PAY               PIC 9(07)V99 VALUE ZERO.
+000630 01  WS-EOF-SW                    PIC X(01) VALUE "N".
+000640     88  WS-END-OF-FILE                      VALUE "Y".
+000641
+000642 01  WS-CONTROL-COUNT             PIC 9(05) VALUE ZERO.
+000643 01  WS-CONTROL-HASH              PIC 9(09) VALUE ZERO.
+000644 01  WS-PROCESSED-COUNT           PIC 9(05) VALUE ZERO.
+000645 01  WS-PROCESSED-HASH            PIC 9(09) VALUE ZERO.
+000646 01  WS-AUDIT-PAY-DISP            PIC ZZZZZZ9.99.
+000647
+000648 01  WS-PEND-TABLE.
+000649     05  WS-PEND-ENTRY            OCCURS 99 TIMES
+000650                                  INDEXED BY WS-PEND-IDX.
+000651         10  WS-PEND-EMP-NO       PIC 99.
+000652         10  WS-PEND-GROSS-PAY    PIC 9(07)V99.
+000653 01  WS-PEND-COUNT                PIC 9(02) VALUE ZERO.
+000650
+000660 PROCEDURE DIVISION.
+000670
+000680*-----------------------------------------------------------------
+000690*  0000-MAINLINE.
+000700*-----------------------------------------------------------------
+000710 0000-MAINLINE.
+000715     PERFORM 0500-COMPUTE-CONTROL-TOTALS
+000716         THRU 0500-EXIT.
+000720     PERFORM 1000-INITIALIZE
+000730         THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-EMPLOYEE
+000750         THRU 2000-EXIT
+000760         UNTIL WS-END-OF-FILE.
+000765     PERFORM 2500-POST-YTD-TOTALS
+000766         THRU 2500-EXIT.
+000770     PERFORM 9999-TERMINATE
+000780         THRU 9999-EXIT.
+000785     PERFORM 9500-RECONCILE-CONTROL-TOTALS
+000786         THRU 9500-EXIT.
+000790     GOBACK.
+000791
+000792*-----------------------------------------------------------------
+000793*  0500-COMPUTE-CONTROL-TOTALS.
+000794*  MAKES A PASS OVER THE INPUT FILE UP FRONT TO ESTABLISH HOW MANY
+000795*  RECORDS ARE ON IT AND A HASH TOTAL OF THEIR EMPLOYEE NUMBERS,
+000796*  SO THE RUN CAN BE RECONCILED AGAINST WHAT WAS ACTUALLY
+000797*  PROCESSED ONCE THE REAL PASS IS DONE.
+000798*-----------------------------------------------------------------
+000799 0500-COMPUTE-CONTROL-TOTALS.
+000800     OPEN INPUT EMPLOYEE-INPUT-FILE.
+000801     PERFORM 0510-READ-FOR-CONTROL
+000802         THRU 0510-EXIT
+000803         UNTIL WS-END-OF-FILE.
+000804     CLOSE EMPLOYEE-INPUT-FILE.
+000805     MOVE "N" TO WS-EOF-SW.
+000806 0500-EXIT.
+000807     EXIT.
+000808
+000809 0510-READ-FOR-CONTROL.
+000810     READ EMPLOYEE-INPUT-FILE
+000811         AT END
+000812             SET WS-END-OF-FILE TO TRUE
+000813         NOT AT END
+000814             ADD 1 TO WS-CONTROL-COUNT
+000815             ADD EMP-NO TO WS-CONTROL-HASH
+000816     END-READ.
+000817 0510-EXIT.
+000818     EXIT.
+000819
+000820*-----------------------------------------------------------------
+000830*  1000-INITIALIZE.
+000840*-----------------------------------------------------------------
+000850 1000-INITIALIZE.
+000860     OPEN I-O EMPLOYEE-INPUT-FILE.
+000870     PERFORM 2900-READ-EMPLOYEE
+000880         THRU 2900-EXIT.
+000890 1000-EXIT.
+000891     EXIT.
+000900
+000910*-----------------------------------------------------------------
+000920*  2000-PROCESS-EMPLOYEE.
+000930*  CALLS SUB-PROGRAM FOR THE CURRENT EMPLOYEE AND DISPLAYS THE
+000940*  GROSS PAY IT RETURNS, THEN READS THE NEXT RECORD. THE RESULT IS
+000941*  ONLY BUFFERED HERE, NOT POSTED TO YTD-GROSS - POSTING IS
+000942*  DEFERRED TO 2500-POST-YTD-TOTALS UNTIL THIS FULL PASS OVER THE
+000943*  FILE COMPLETES CLEANLY, SO AN ABEND PARTWAY THROUGH THE SCAN
+000944*  CAN'T LEAVE SOME EMPLOYEES' YTD-GROSS POSTED AND OTHERS NOT -
+000945*  A RESTART SIMPLY REDOES THE WHOLE PASS WITHOUT DOUBLE-POSTING
+000946*  ANYONE.
+000950*-----------------------------------------------------------------
+000960 2000-PROCESS-EMPLOYEE.
+000970     CALL "SUB-PROGRAM" USING
+000980         BY CONTENT EMP-NO
+000990         BY CONTENT EMP-NAME
+000993         BY CONTENT EMP-SAL
+000995         BY CONTENT EMP-CITY
+001000         BY REFERENCE CALCULATED-PAY.
+001010     DISPLAY "I AM MAIN PROGRAM".
+001020     DISPLAY "EMPLOYEE-ID : " EMP-NO.
+001030     DISPLAY "EMPLOYEE-NAME : " EMP-NAME.
+001040     DISPLAY "CALCULATED-PAY : " CALCULATED-PAY.
+001041     ADD 1 TO WS-PROCESSED-COUNT.
+001042     ADD EMP-NO TO WS-PROCESSED-HASH.
+001043     ADD 1 TO WS-PEND-COUNT.
+001044     SET WS-PEND-IDX TO WS-PEND-COUNT.
+001045     MOVE EMP-NO TO WS-PEND-EMP-NO(WS-PEND-IDX).
+001046     MOVE CALCULATED-PAY TO WS-PEND-GROSS-PAY(WS-PEND-IDX).
+001090     PERFORM 2900-READ-EMPLOYEE
+001100         THRU 2900-EXIT.
+001110 2000-EXIT.
+001120     EXIT.
+001121
+001122*-----------------------------------------------------------------
+001123*  2500-POST-YTD-TOTALS.
+001124*  ONLY REACHED AFTER 2000-PROCESS-EMPLOYEE HAS SCANNED THE WHOLE
+001125*  FILE THROUGH TO END OF FILE WITHOUT INCIDENT. POSTS EACH
+001126*  BUFFERED EMPLOYEE'S GROSS PAY INTO YTD-GROSS.
+001127*-----------------------------------------------------------------
+001128 2500-POST-YTD-TOTALS.
+001129     SET WS-PEND-IDX TO 1.
+001130     PERFORM 2600-POST-ONE-EMPLOYEE
+001131         THRU 2600-EXIT
+001132         UNTIL WS-PEND-IDX > WS-PEND-COUNT.
+001133 2500-EXIT.
+001134     EXIT.
+001135
+001136*-----------------------------------------------------------------
+001137*  2600-POST-ONE-EMPLOYEE.
+001138*  REPOSITIONS TO THE BUFFERED EMPLOYEE BY KEY, POSTS ITS GROSS PAY
+001139*  TO YTD-GROSS AND EMP-CURR-GROSS-PAY, AND REWRITES THE RECORD.
+001140*-----------------------------------------------------------------
+001141 2600-POST-ONE-EMPLOYEE.
+001142     MOVE WS-PEND-EMP-NO(WS-PEND-IDX) TO EMP-NO.
+001143     READ EMPLOYEE-INPUT-FILE
+001144         INVALID KEY
+001145             DISPLAY "MAIN-PROGRAM - EMPLOYEE " EMP-NO
+001146                 " NOT FOUND POSTING YTD-GROSS."
+001147         NOT INVALID KEY
+001148             ADD WS-PEND-GROSS-PAY(WS-PEND-IDX) TO YTD-GROSS
+001149             MOVE WS-PEND-GROSS-PAY(WS-PEND-IDX)
+001150                 TO EMP-CURR-GROSS-PAY
+001151             REWRITE EMP-MASTER-RECORD
+001152             MOVE WS-PEND-GROSS-PAY(WS-PEND-IDX)
+001153                 TO WS-AUDIT-PAY-DISP
+001154             STRING "GROSS PAY CALCULATED FOR EMPLOYEE " EMP-NO
+001155                 " PAY " WS-AUDIT-PAY-DISP
+001156                 DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+001157             CALL "AUDITLOG" USING
+001158                 BY CONTENT WS-AUDIT-PROGRAM-ID
+001159                 BY CONTENT WS-AUDIT-MESSAGE
+001160     END-READ.
+001161     SET WS-PEND-IDX UP BY 1.
+001161 2600-EXIT.
+001162     EXIT.
+001130
+001140*-----------------------------------------------------------------
+001150*  2900-READ-EMPLOYEE.
+001160*-----------------------------------------------------------------
+001170 2900-READ-EMPLOYEE.
+001180     READ EMPLOYEE-INPUT-FILE
+001190         AT END
+001200             SET WS-END-OF-FILE TO TRUE
+001210     END-READ.
+001220 2900-EXIT.
+001230     EXIT.
+001240
+001250*-----------------------------------------------------------------
+001260*  9999-TERMINATE.
+001270*-----------------------------------------------------------------
+001280 9999-TERMINATE.
+001290     CLOSE EMPLOYEE-INPUT-FILE.
+001300 9999-EXIT.
+001310     EXIT.
+001320
+001330*-----------------------------------------------------------------
+001340*  9500-RECONCILE-CONTROL-TOTALS.
+001350*  COMPARES THE RECORD COUNT AND EMPLOYEE-ID HASH TOTAL ACTUALLY
+001360*  PROCESSED AGAINST THE CONTROL TOTALS ESTABLISHED UP FRONT, AND
+001370*  FLAGS A MISMATCH BEFORE THE RUN IS CONSIDERED COMPLETE.
+001380*-----------------------------------------------------------------
+001390 9500-RECONCILE-CONTROL-TOTALS.
+001400     IF WS-PROCESSED-COUNT = WS-CONTROL-COUNT
+001410             AND WS-PROCESSED-HASH = WS-CONTROL-HASH
+001420         DISPLAY "CONTROL TOTALS RECONCILED - RECORD COUNT "
+001430             WS-PROCESSED-COUNT " EMPLOYEE-ID HASH "
+001440             WS-PROCESSED-HASH
+001450         STRING "CONTROL TOTALS RECONCILED - COUNT "
+001455             WS-PROCESSED-COUNT " HASH " WS-PROCESSED-HASH
+001458             DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+001470     ELSE
+001480         DISPLAY "*** CONTROL TOTAL MISMATCH *** EXPECTED COUNT "
+001490             WS-CONTROL-COUNT " PROCESSED COUNT "
+001500             WS-PROCESSED-COUNT
+001510         DISPLAY "*** CONTROL TOTAL MISMATCH *** EXPECTED HASH "
+001520             WS-CONTROL-HASH " PROCESSED HASH "
+001530             WS-PROCESSED-HASH
+001540         STRING "CONTROL TOTAL MISMATCH - EXPECTED COUNT "
+001545             WS-CONTROL-COUNT " GOT " WS-PROCESSED-COUNT
+001548             DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+001560     END-IF.
+001570     CALL "AUDITLOG" USING
+001580         BY CONTENT WS-AUDIT-PROGRAM-ID
+001590         BY CONTENT WS-AUDIT-MESSAGE.
+001600 9500-EXIT.
+001610     EXIT.
