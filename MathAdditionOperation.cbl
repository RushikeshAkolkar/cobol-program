@@ -1,41 +1,274 @@
-       identification division.
-       program-id. prog001.
-       environment division.
-       data division.
-       working-storage section.
-       77 a pic s9(9).
-       77 b pic s9(9).
-       77 c pic s9(9).
-       77 d pic s9(9).
-       77 e pic s9(9).
-       77 f pic s9(9).
-       77 g pic s9(9).
-       77 h pic s9(9).
-       77 i pic s9(9).
-       77 j pic s9(9).
-       77 k pic s9(9).
-       77 l pic 9.99999.
-
-       procedure division.
-           move "45" to a.
-           move "100" to b.
-           add a to b giving c.
-           display "The value after adding two variable result is : " c.   
-           
-           move "45" to d.
-           move "100" to e.
-           subtract e from d giving f.
-           display "Subtraction of two numbers "f.     
-
-           move "45" to g.
-           move "100" to h.
-           compute i = g *h.
-           display "Multiplication of two numbers "i. 
-
-           move "45" to j.
-           move "100" to k.
-           compute l = k /j.
-           display "Division of two numbers "l.    
-
-           
-       stop run.
\ No newline at end of file
+000100*****************************************************************
+000110*  PROGRAM-ID.   PROG001
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - DEDUCTIONS CALCULATION
+000140*  DATE-WRITTEN. 02/14/09
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     ACCEPTS AN EMPLOYEE'S GROSS PAY AND DEDUCTION RATE, WORKS
+000190*     OUT THE NET PAY, AND WRITES ONE LINE TO THE DEDUCTIONS
+000200*     REPORT FILE.
+000210*-----------------------------------------------------------------
+000220*  MODIFICATION HISTORY.
+000230*  DATE       INIT  DESCRIPTION
+000240*  ---------  ----  -----------------------------------------
+000250*  08/09/26   RCA   REPLACED THE FIXED-LITERAL ARITHMETIC DEMO
+000260*                   WITH THE REAL DEDUCTIONS CALCULATION.
+000270*  08/09/26   RCA   GUARDED THE PAY-PERIODS DIVIDE AGAINST A
+000280*                   ZERO DIVISOR SO ONE BAD RECORD DOESN'T
+000290*                   ABEND THE BATCH STEP.
+000300*  08/09/26   RCA   LOG EACH REPORT RECORD TO THE COMMON AUDIT
+000310*                   TRAIL VIA AUDITLOG.
+000320*  08/09/26   RCA   CHANGED STOP RUN TO GOBACK SO NIGHTRUN CAN
+000330*                   CALL THIS AS A STEP IN THE BATCH CHAIN.
+000335*  08/09/26   RCA   MOVED DEDUCTIONS-REPORT-RECORD OUT TO THE
+000336*                   SHARED DEDRPT COPYBOOK SO PAYRPT CAN READ
+000337*                   THE SAME LAYOUT.
+000338*  08/09/26   RCA   ACCUMULATES THE DEDUCTION AMOUNT INTO
+000339*                   YTD-DEDUCTIONS VIA THE COMMON YTDUPDT ROUTINE.
+000341*  08/09/26   RCA   RESTRUCTURED TO READ EMPLOYEE-MASTER AND
+000342*                   CALCULATE DEDUCTIONS FOR EVERY EMPLOYEE ON
+000343*                   FILE INSTEAD OF ONE OPERATOR-KEYED EMPLOYEE,
+000344*                   MATCHING HOW MAIN-PROGRAM DRIVES ITS RUN.
+000345*                   GROSS PAY IS NOW COMPUTED FROM EMP-SAL AND
+000346*                   STANDARD HOURS INSTEAD OF BEING ACCEPTED FROM
+000347*                   THE CONSOLE; DEDUCTION RATE, FLAT ALLOWANCE,
+000348*                   AND PAY PERIODS ARE STANDARD POLICY FIGURES.
+000349*  08/09/26   RCA   NARROWED WS-EMP-NO TO PIC 99 TO MATCH THE
+000350*                   CANONICAL EMP-NO FIELD - IT IS READ DIRECTLY
+000351*                   FROM THE MASTER, NOT OPERATOR-KEYED.
+000353*  08/09/26   RCA   NOW THAT THIS PROGRAM HOLDS THE MASTER OPEN
+000354*                   I-O FOR ITS OWN SCAN, IT REWRITES YTD-
+000355*                   DEDUCTIONS DIRECTLY INSTEAD OF CALLING
+000356*                   YTDUPDT, WHICH WOULD OTHERWISE RE-OPEN THE
+000357*                   SAME PHYSICAL FILE A SECOND TIME.
+000359*  08/09/26   RCA   AUDIT MESSAGE NOW NAMES THE EMPLOYEE AND NET
+000360*                   PAY INSTEAD OF A FIXED STRING.
+000361*  08/09/26   RCA   GROSS PAY IS NOW TAKEN FROM EMP-CURR-GROSS-PAY
+000362*                   (THE FIGURE THE PAYROLL STEP ALREADY CALCULATED
+000363*                   NET OF CITY TAX) INSTEAD OF BEING RE-DERIVED
+000364*                   FROM HOURS TIMES SALARY, WHICH IGNORED CITY TAX
+000365*                   AND COULD DISAGREE WITH YTD-GROSS FOR THE SAME
+000366*                   EMPLOYEE. ALSO SPLIT THE SCAN INTO A COMPUTE
+000367*                   PASS (WHICH ONLY BUFFERS EACH EMPLOYEE'S
+000368*                   DEDUCTION AMOUNT) AND A POSTING PASS
+000369*                   (2500-POST-YTD-TOTALS) THAT ONLY RUNS AFTER THE
+000370*                   COMPUTE PASS REACHES END OF FILE CLEANLY, SO A
+000371*                   RESTART AFTER AN ABEND CAN'T DOUBLE-POST
+000372*                   YTD-DEDUCTIONS FOR EMPLOYEES ALREADY POSTED.
+000358*****************************************************************
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID. PROG001.
+000370 AUTHOR. R. AKOLKAR.
+000380 INSTALLATION. PAYROLL SYSTEMS - DEDUCTIONS CALCULATION.
+000390 DATE-WRITTEN. 02/14/09.
+000400 DATE-COMPILED.
+000410
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000441     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000442         ORGANIZATION IS INDEXED
+000443         ACCESS MODE IS DYNAMIC
+000444         RECORD KEY IS EMP-NO.
+000450     SELECT DEDUCTIONS-REPORT ASSIGN TO "DEDRPT"
+000460         ORGANIZATION IS SEQUENTIAL.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000495 FD  EMPLOYEE-MASTER
+000496     LABEL RECORDS ARE STANDARD.
+000497     COPY EMPREC.
+000498
+000500 FD  DEDUCTIONS-REPORT
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY DEDRPT.
+000580
+000590 WORKING-STORAGE SECTION.
+000595 01  WS-EOF-SW                    PIC X(01) VALUE "N".
+000596     88  WS-END-OF-FILE                      VALUE "Y".
+000600 01  WS-EMP-NO                    PIC 99.
+000610 01  WS-GROSS-PAY                 PIC 9(07)V99.
+000620 01  WS-DEDUCTION-RATE            PIC 9V999 VALUE 0.200.
+000630 01  WS-FLAT-ALLOWANCE            PIC 9(05)V99 VALUE 50.00.
+000640 01  WS-PAY-PERIODS               PIC 9(02) VALUE 24.
+000650 01  WS-DEDUCTION-AMT             PIC 9(07)V99.
+000660 01  WS-ADJUSTED-GROSS            PIC 9(07)V99.
+000670 01  WS-NET-PAY                   PIC 9(07)V99.
+000680 01  WS-NET-PAY-PER-PERIOD        PIC 9(07)V99.
+000690 01  WS-AUDIT-PROGRAM-ID          PIC X(08) VALUE "PROG001".
+000700 01  WS-AUDIT-MESSAGE             PIC X(60).
+000705 01  WS-AUDIT-AMT-DISP            PIC ZZZZZZ9.99.
+000706
+000707 01  WS-PEND-TABLE.
+000708     05  WS-PEND-ENTRY            OCCURS 99 TIMES
+000709                                  INDEXED BY WS-PEND-IDX.
+000710         10  WS-PEND-EMP-NO       PIC 99.
+000711         10  WS-PEND-DEDUCT-AMT   PIC 9(07)V99.
+000712 01  WS-PEND-COUNT                PIC 9(02) VALUE ZERO.
+000710
+000720 PROCEDURE DIVISION.
+000730
+000740*-----------------------------------------------------------------
+000750*  0000-MAINLINE.
+000760*-----------------------------------------------------------------
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INITIALIZE
+000790         THRU 1000-EXIT.
+000800     PERFORM 2000-PROCESS-EMPLOYEE
+000810         THRU 2000-EXIT
+000815         UNTIL WS-END-OF-FILE.
+000855     PERFORM 2500-POST-YTD-TOTALS
+000856         THRU 2500-EXIT.
+000860     PERFORM 9999-TERMINATE
+000870         THRU 9999-EXIT.
+000880     GOBACK.
+000890
+000900*-----------------------------------------------------------------
+000910*  1000-INITIALIZE.
+000920*-----------------------------------------------------------------
+000930 1000-INITIALIZE.
+000935     OPEN I-O EMPLOYEE-MASTER.
+000940     OPEN OUTPUT DEDUCTIONS-REPORT.
+000945     PERFORM 1900-READ-EMPLOYEE
+000946         THRU 1900-EXIT.
+000950 1000-EXIT.
+000960     EXIT.
+000970
+000975 1900-READ-EMPLOYEE.
+000976     READ EMPLOYEE-MASTER
+000977         AT END
+000978             SET WS-END-OF-FILE TO TRUE
+000979     END-READ.
+000980 1900-EXIT.
+000981     EXIT.
+000982
+000983*-----------------------------------------------------------------
+000984*  2000-PROCESS-EMPLOYEE.
+000985*  CALCULATES AND WRITES THE DEDUCTIONS REPORT LINE FOR THE
+000986*  CURRENT MASTER RECORD, THEN READS THE NEXT ONE.
+000987*-----------------------------------------------------------------
+000988 2000-PROCESS-EMPLOYEE.
+000989     MOVE EMP-NO TO WS-EMP-NO.
+000990     PERFORM 3000-CALCULATE-DEDUCTIONS
+000991         THRU 3000-EXIT.
+000992     PERFORM 4000-WRITE-REPORT
+000993         THRU 4000-EXIT.
+000994     PERFORM 1900-READ-EMPLOYEE
+000995         THRU 1900-EXIT.
+000996 2000-EXIT.
+000997     EXIT.
+000998
+001150*-----------------------------------------------------------------
+001160*  3000-CALCULATE-DEDUCTIONS.
+001170*  GROSS PAY IS THE SAME FIGURE THE PAYROLL STEP ALREADY CALCULATED
+001171*  FOR THIS EMPLOYEE THIS RUN (NET OF CITY TAX), CARRIED ON THE
+001172*  MASTER AS EMP-CURR-GROSS-PAY. THE VALUE AFTER MULTIPLYING GROSS
+001180*  PAY BY THE DEDUCTION RATE IS THE DEDUCTION AMOUNT. ADDING THE
+001181*  FLAT ALLOWANCE TO GROSS PAY GIVES THE ADJUSTED GROSS. SUBTRACTING
+001190*  THE DEDUCTION FROM THE ADJUSTED GROSS GIVES THE NET PAY, WHICH
+001200*  IS THEN DIVIDED BY THE NUMBER OF PAY PERIODS.
+001220*-----------------------------------------------------------------
+001230 3000-CALCULATE-DEDUCTIONS.
+001235     MOVE EMP-CURR-GROSS-PAY TO WS-GROSS-PAY.
+001240     COMPUTE WS-DEDUCTION-AMT = WS-GROSS-PAY * WS-DEDUCTION-RATE.
+001250     DISPLAY "DEDUCTION AMOUNT IS : " WS-DEDUCTION-AMT.
+001260
+001270     ADD WS-GROSS-PAY TO WS-FLAT-ALLOWANCE
+001280         GIVING WS-ADJUSTED-GROSS.
+001290     DISPLAY "ADJUSTED GROSS IS   : " WS-ADJUSTED-GROSS.
+001300
+001310     SUBTRACT WS-DEDUCTION-AMT FROM WS-ADJUSTED-GROSS
+001320         GIVING WS-NET-PAY.
+001330     DISPLAY "NET PAY IS          : " WS-NET-PAY.
+001340
+001350     IF WS-PAY-PERIODS = ZERO
+001360         MOVE ZERO TO WS-NET-PAY-PER-PERIOD
+001370         DISPLAY "ERROR - PAY PERIODS IS ZERO FOR EMPLOYEE "
+001380             WS-EMP-NO ". NET PAY PER PERIOD NOT COMPUTED."
+001390     ELSE
+001400         COMPUTE WS-NET-PAY-PER-PERIOD =
+001410             WS-NET-PAY / WS-PAY-PERIODS
+001420             ON SIZE ERROR
+001430                 MOVE ZERO TO WS-NET-PAY-PER-PERIOD
+001440                 DISPLAY "ERROR - SIZE ERROR DIVIDING NET "
+001450                     "PAY FOR EMPLOYEE " WS-EMP-NO
+001460         END-COMPUTE
+001470     END-IF.
+001480     DISPLAY "NET PAY PER PERIOD  : " WS-NET-PAY-PER-PERIOD.
+001490 3000-EXIT.
+001500     EXIT.
+001510
+001520*-----------------------------------------------------------------
+001530*  4000-WRITE-REPORT.
+001540*  THE REPORT LINE IS WRITTEN NOW, SINCE DEDUCTIONS-REPORT IS
+001541*  RECREATED FROM SCRATCH (OPEN OUTPUT) EVERY RUN AND CARRIES NO
+001542*  RISK OF DOUBLE-POSTING ON A RESTART. THE DEDUCTION AMOUNT ITSELF
+001543*  IS ONLY BUFFERED HERE - POSTING IT TO YTD-DEDUCTIONS IS DEFERRED
+001544*  TO 2500-POST-YTD-TOTALS UNTIL THE WHOLE FILE HAS BEEN SCANNED
+001545*  CLEANLY.
+001546*-----------------------------------------------------------------
+001550 4000-WRITE-REPORT.
+001560     MOVE WS-EMP-NO             TO DR-EMP-NO.
+001570     MOVE WS-GROSS-PAY          TO DR-GROSS-PAY.
+001580     MOVE WS-DEDUCTION-AMT      TO DR-DEDUCTION-AMT.
+001590     MOVE WS-NET-PAY            TO DR-NET-PAY.
+001600     MOVE WS-NET-PAY-PER-PERIOD TO DR-NET-PAY-PER-PERIOD.
+001610     WRITE DEDUCTIONS-REPORT-RECORD.
+001616     ADD 1 TO WS-PEND-COUNT.
+001617     SET WS-PEND-IDX TO WS-PEND-COUNT.
+001618     MOVE WS-EMP-NO TO WS-PEND-EMP-NO(WS-PEND-IDX).
+001619     MOVE WS-DEDUCTION-AMT TO WS-PEND-DEDUCT-AMT(WS-PEND-IDX).
+001660 4000-EXIT.
+001670     EXIT.
+001671
+001672*-----------------------------------------------------------------
+001673*  2500-POST-YTD-TOTALS.
+001674*  ONLY REACHED AFTER 2000-PROCESS-EMPLOYEE HAS SCANNED THE WHOLE
+001675*  FILE THROUGH TO END OF FILE WITHOUT INCIDENT. POSTS EACH
+001676*  BUFFERED EMPLOYEE'S DEDUCTION AMOUNT INTO YTD-DEDUCTIONS.
+001677*-----------------------------------------------------------------
+001678 2500-POST-YTD-TOTALS.
+001679     SET WS-PEND-IDX TO 1.
+001680     PERFORM 2600-POST-ONE-EMPLOYEE
+001681         THRU 2600-EXIT
+001682         UNTIL WS-PEND-IDX > WS-PEND-COUNT.
+001683 2500-EXIT.
+001684     EXIT.
+001685
+001686*-----------------------------------------------------------------
+001687*  2600-POST-ONE-EMPLOYEE.
+001688*  REPOSITIONS TO THE BUFFERED EMPLOYEE BY KEY, POSTS ITS
+001689*  DEDUCTION AMOUNT TO YTD-DEDUCTIONS, AND REWRITES THE RECORD.
+001690*-----------------------------------------------------------------
+001691 2600-POST-ONE-EMPLOYEE.
+001692     MOVE WS-PEND-EMP-NO(WS-PEND-IDX) TO EMP-NO.
+001693     READ EMPLOYEE-MASTER
+001694         INVALID KEY
+001695             DISPLAY "PROG001 - EMPLOYEE " EMP-NO
+001696                 " NOT FOUND POSTING YTD-DEDUCTIONS."
+001697         NOT INVALID KEY
+001698             ADD WS-PEND-DEDUCT-AMT(WS-PEND-IDX) TO YTD-DEDUCTIONS
+001699             REWRITE EMP-MASTER-RECORD
+001700             MOVE WS-PEND-DEDUCT-AMT(WS-PEND-IDX)
+001701                 TO WS-AUDIT-AMT-DISP
+001702             STRING "DEDUCTIONS POSTED - EMP NO " EMP-NO
+001703                 " AMOUNT " WS-AUDIT-AMT-DISP
+001704                 DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+001705             CALL "AUDITLOG" USING
+001706                 BY CONTENT WS-AUDIT-PROGRAM-ID
+001707                 BY CONTENT WS-AUDIT-MESSAGE
+001708     END-READ.
+001709     SET WS-PEND-IDX UP BY 1.
+001710 2600-EXIT.
+001711     EXIT.
+001680
+001690*-----------------------------------------------------------------
+001700*  9999-TERMINATE.
+001710*-----------------------------------------------------------------
+001720 9999-TERMINATE.
+001725     CLOSE EMPLOYEE-MASTER.
+001730     CLOSE DEDUCTIONS-REPORT.
+001740 9999-EXIT.
+001750     EXIT.
