@@ -0,0 +1,256 @@
+000100*****************************************************************
+000110*  PROGRAM-ID.   PAYRPT
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - MANAGEMENT REPORTING
+000140*  DATE-WRITTEN. 08/09/26
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     PRINTS A HEADED, PAGE-BROKEN PAYROLL SUMMARY REPORT FOR THE
+000190*     DAY'S RUN. EACH DEDUCTIONS-REPORT RECORD IS MATCHED BACK TO
+000200*     THE EMPLOYEE-MASTER BY EMPLOYEE NUMBER TO PICK UP THE
+000210*     EMPLOYEE'S NAME, AND A GRAND-TOTAL LINE (TOTAL GROSS, TOTAL
+000220*     DEDUCTIONS, TOTAL NET) IS PRINTED AT THE END OF THE RUN.
+000230*-----------------------------------------------------------------
+000240*  MODIFICATION HISTORY.
+000250*  DATE       INIT  DESCRIPTION
+000260*  ---------  ----  -----------------------------------------
+000270*  08/09/26   RCA   ORIGINAL PROGRAM.
+000275*  08/09/26   RCA   SWITCHED EMPLOYEE-MASTER TO AN INDEXED FILE
+000276*                   KEYED ON EMP-NO. THE EMPLOYEE NAME LOOKUP NOW
+000277*                   READS DIRECTLY BY KEY INSTEAD OF SCANNING THE
+000278*                   MASTER FROM THE TOP FOR EVERY REPORT LINE.
+000279*  08/09/26   RCA   EMPLOYEE-MASTER IS NOW OPENED ONCE FOR THE RUN
+000279*                   AND CLOSED AT TERMINATION INSTEAD OF BEING
+000279*                   OPENED AND CLOSED FOR EVERY DETAIL LINE.
+000281*  08/09/26   RCA   AUDIT MESSAGE NOW NAMES THE DETAIL COUNT AND
+000282*                   NET TOTAL INSTEAD OF A FIXED STRING.
+000280*****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. PAYRPT.
+000310 AUTHOR. R. AKOLKAR.
+000320 INSTALLATION. PAYROLL SYSTEMS - MANAGEMENT REPORTING.
+000330 DATE-WRITTEN. 08/09/26.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000400         ORGANIZATION IS INDEXED
+000401         ACCESS MODE IS DYNAMIC
+000402         RECORD KEY IS EMP-NO.
+000410     SELECT DEDUCTIONS-REPORT ASSIGN TO "DEDRPT"
+000420         ORGANIZATION IS SEQUENTIAL.
+000430     SELECT PAYROLL-REPORT ASSIGN TO "PAYRPT"
+000440         ORGANIZATION IS SEQUENTIAL.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  EMPLOYEE-MASTER
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY EMPREC.
+000510
+000520 FD  DEDUCTIONS-REPORT
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY DEDRPT.
+000550
+000560 FD  PAYROLL-REPORT
+000570     LABEL RECORDS ARE STANDARD.
+000580 01  RPT-LINE                    PIC X(80).
+000590
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-EOF-SW                    PIC X(01) VALUE "N".
+000620     88  WS-END-OF-FILE                      VALUE "Y".
+000670
+000680 01  WS-MATCH-NAME                PIC X(10).
+000690 01  WS-LINE-COUNT                PIC 9(02) VALUE ZERO.
+000700 01  WS-LINES-PER-PAGE            PIC 9(02) VALUE 20.
+000710 01  WS-PAGE-COUNT                PIC 9(04) VALUE ZERO.
+000720 01  WS-DETAIL-COUNT              PIC 9(05) VALUE ZERO.
+000730
+000740 01  WS-TOTAL-GROSS               PIC 9(08)V99 VALUE ZERO.
+000750 01  WS-TOTAL-DEDUCTION           PIC 9(08)V99 VALUE ZERO.
+000760 01  WS-TOTAL-NET                 PIC 9(08)V99 VALUE ZERO.
+000770
+000780 01  WS-HEADING-1.
+000790     05  FILLER                  PIC X(20)
+000795         VALUE "PAYROLL SYSTEMS".
+000800     05  FILLER                  PIC X(30)
+000810         VALUE "DAILY PAYROLL SUMMARY REPORT".
+000820     05  FILLER                  PIC X(05) VALUE "PAGE ".
+000830     05  HDG-PAGE-NO             PIC ZZZ9.
+000840     05  FILLER                  PIC X(18) VALUE SPACES.
+000850
+000860 01  WS-HEADING-2.
+000870     05  FILLER                  PIC X(08) VALUE "EMP NO".
+000880     05  FILLER                  PIC X(14) VALUE "EMPLOYEE NAME".
+000890     05  FILLER                  PIC X(16) VALUE "GROSS PAY".
+000900     05  FILLER                  PIC X(16) VALUE "DEDUCTIONS".
+000910     05  FILLER                  PIC X(16) VALUE "NET PAY".
+000920     05  FILLER                  PIC X(10) VALUE SPACES.
+000930
+000940 01  WS-HEADING-3                 PIC X(80) VALUE ALL "-".
+000950
+000960 01  WS-DETAIL-LINE.
+000970     05  DTL-EMP-NO              PIC ZZZZZZ9.
+000980     05  FILLER                  PIC X(03) VALUE SPACES.
+000990     05  DTL-EMP-NAME            PIC X(14).
+001000     05  DTL-GROSS-PAY           PIC ZZ,ZZZ,ZZ9.99.
+001010     05  FILLER                  PIC X(05) VALUE SPACES.
+001020     05  DTL-DEDUCTION-AMT       PIC ZZ,ZZZ,ZZ9.99.
+001030     05  FILLER                  PIC X(05) VALUE SPACES.
+001040     05  DTL-NET-PAY             PIC ZZ,ZZZ,ZZ9.99.
+001050     05  FILLER                  PIC X(05) VALUE SPACES.
+001060
+001070 01  WS-TOTAL-LINE.
+001080     05  FILLER                  PIC X(09) VALUE "GRAND".
+001090     05  FILLER                  PIC X(08) VALUE "TOTALS".
+001100     05  TOT-GROSS-PAY           PIC ZZ,ZZZ,ZZ9.99.
+001110     05  FILLER                  PIC X(05) VALUE SPACES.
+001120     05  TOT-DEDUCTION-AMT       PIC ZZ,ZZZ,ZZ9.99.
+001130     05  FILLER                  PIC X(05) VALUE SPACES.
+001140     05  TOT-NET-PAY             PIC ZZ,ZZZ,ZZ9.99.
+001150     05  FILLER                  PIC X(05) VALUE SPACES.
+001160
+001170 01  WS-AUDIT-PROGRAM-ID          PIC X(08) VALUE "PAYRPT".
+001180 01  WS-AUDIT-MESSAGE             PIC X(60).
+001190
+001200 PROCEDURE DIVISION.
+001210
+001220*-----------------------------------------------------------------
+001230*  0000-MAINLINE.
+001240*-----------------------------------------------------------------
+001250 0000-MAINLINE.
+001260     PERFORM 1000-INITIALIZE
+001270         THRU 1000-EXIT.
+001280     PERFORM 2000-PROCESS-DEDUCTION
+001290         THRU 2000-EXIT
+001300         UNTIL WS-END-OF-FILE.
+001310     PERFORM 3000-PRINT-GRAND-TOTALS
+001320         THRU 3000-EXIT.
+001330     PERFORM 9999-TERMINATE
+001340         THRU 9999-EXIT.
+001350     GOBACK.
+001360
+001370*-----------------------------------------------------------------
+001380*  1000-INITIALIZE.
+001390*-----------------------------------------------------------------
+001400 1000-INITIALIZE.
+001410     OPEN INPUT DEDUCTIONS-REPORT.
+001415     OPEN INPUT EMPLOYEE-MASTER.
+001420     OPEN OUTPUT PAYROLL-REPORT.
+001430     PERFORM 1900-READ-DEDUCTION
+001440         THRU 1900-EXIT.
+001450     PERFORM 8000-PRINT-HEADINGS
+001460         THRU 8000-EXIT.
+001470 1000-EXIT.
+001480     EXIT.
+001490
+001500 1900-READ-DEDUCTION.
+001510     READ DEDUCTIONS-REPORT
+001520         AT END
+001530             SET WS-END-OF-FILE TO TRUE
+001540     END-READ.
+001550 1900-EXIT.
+001560     EXIT.
+001570
+001580*-----------------------------------------------------------------
+001590*  2000-PROCESS-DEDUCTION.
+001600*  MATCHES THE CURRENT DEDUCTIONS-REPORT RECORD TO THE EMPLOYEE
+001610*  MASTER FOR THE EMPLOYEE'S NAME, PRINTS ONE DETAIL LINE, ADDS
+001620*  IT INTO THE RUNNING GRAND TOTALS, AND READS THE NEXT RECORD.
+001630*-----------------------------------------------------------------
+001640 2000-PROCESS-DEDUCTION.
+001650     PERFORM 2100-LOOKUP-EMPLOYEE-NAME
+001660         THRU 2100-EXIT.
+001670     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+001680         PERFORM 8000-PRINT-HEADINGS
+001690             THRU 8000-EXIT
+001700     END-IF.
+001710     MOVE DR-EMP-NO          TO DTL-EMP-NO.
+001720     MOVE WS-MATCH-NAME      TO DTL-EMP-NAME.
+001730     MOVE DR-GROSS-PAY       TO DTL-GROSS-PAY.
+001740     MOVE DR-DEDUCTION-AMT   TO DTL-DEDUCTION-AMT.
+001750     MOVE DR-NET-PAY         TO DTL-NET-PAY.
+001760     WRITE RPT-LINE FROM WS-DETAIL-LINE
+001770         AFTER ADVANCING 1 LINE.
+001780     ADD 1 TO WS-LINE-COUNT.
+001790     ADD 1 TO WS-DETAIL-COUNT.
+001800     ADD DR-GROSS-PAY        TO WS-TOTAL-GROSS.
+001810     ADD DR-DEDUCTION-AMT    TO WS-TOTAL-DEDUCTION.
+001820     ADD DR-NET-PAY          TO WS-TOTAL-NET.
+001830     PERFORM 1900-READ-DEDUCTION
+001840         THRU 1900-EXIT.
+001850 2000-EXIT.
+001860     EXIT.
+001870
+001880*-----------------------------------------------------------------
+001890*  2100-LOOKUP-EMPLOYEE-NAME.
+001900*  READS THE EMPLOYEE MASTER DIRECTLY BY THE EMPLOYEE NUMBER ON
+001910*  THE CURRENT DEDUCTIONS-REPORT RECORD.
+001920*-----------------------------------------------------------------
+001930 2100-LOOKUP-EMPLOYEE-NAME.
+001940     MOVE SPACES TO WS-MATCH-NAME.
+001950     MOVE DR-EMP-NO TO EMP-NO.
+001970     READ EMPLOYEE-MASTER
+001980         INVALID KEY
+001990             MOVE "*** NOT ON MASTER ***" TO WS-MATCH-NAME
+002000         NOT INVALID KEY
+002010             MOVE EMP-NAME TO WS-MATCH-NAME
+002020     END-READ.
+002040 2100-EXIT.
+002050     EXIT.
+002200
+002210*-----------------------------------------------------------------
+002220*  3000-PRINT-GRAND-TOTALS.
+002230*-----------------------------------------------------------------
+002240 3000-PRINT-GRAND-TOTALS.
+002250     MOVE WS-TOTAL-GROSS     TO TOT-GROSS-PAY.
+002260     MOVE WS-TOTAL-DEDUCTION TO TOT-DEDUCTION-AMT.
+002270     MOVE WS-TOTAL-NET       TO TOT-NET-PAY.
+002280     WRITE RPT-LINE FROM WS-HEADING-3
+002290         AFTER ADVANCING 1 LINE.
+002300     WRITE RPT-LINE FROM WS-TOTAL-LINE
+002310         AFTER ADVANCING 1 LINE.
+002320     STRING "PAYRPT PRINTED - DETAIL COUNT " WS-DETAIL-COUNT
+002325         " NET TOTAL " TOT-NET-PAY
+002328         DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE.
+002340     CALL "AUDITLOG" USING
+002350         BY CONTENT WS-AUDIT-PROGRAM-ID
+002360         BY CONTENT WS-AUDIT-MESSAGE.
+002370 3000-EXIT.
+002380     EXIT.
+002390
+002400*-----------------------------------------------------------------
+002410*  8000-PRINT-HEADINGS.
+002420*  STARTS A NEW PAGE: COLUMN HEADINGS AT THE TOP, LINE COUNT
+002430*  RESET. THE VERY FIRST PAGE IS NOT PRECEDED BY A PAGE EJECT.
+002440*-----------------------------------------------------------------
+002450 8000-PRINT-HEADINGS.
+002460     ADD 1 TO WS-PAGE-COUNT.
+002470     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+002480     IF WS-PAGE-COUNT = 1
+002490         WRITE RPT-LINE FROM WS-HEADING-1
+002500             AFTER ADVANCING 1 LINE
+002510     ELSE
+002520         WRITE RPT-LINE FROM WS-HEADING-1
+002530             AFTER ADVANCING PAGE
+002540     END-IF.
+002550     WRITE RPT-LINE FROM WS-HEADING-2
+002560         AFTER ADVANCING 2 LINES.
+002570     WRITE RPT-LINE FROM WS-HEADING-3
+002580         AFTER ADVANCING 1 LINE.
+002590     MOVE ZERO TO WS-LINE-COUNT.
+002600 8000-EXIT.
+002610     EXIT.
+002620
+002630*-----------------------------------------------------------------
+002640*  9999-TERMINATE.
+002650*-----------------------------------------------------------------
+002660 9999-TERMINATE.
+002670     CLOSE DEDUCTIONS-REPORT.
+002675     CLOSE EMPLOYEE-MASTER.
+002680     CLOSE PAYROLL-REPORT.
+002690 9999-EXIT.
+002700     EXIT.
