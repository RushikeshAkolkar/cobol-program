@@ -0,0 +1,28 @@
+000100*****************************************************************
+000110*  COPYBOOK.     DEDRPT
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS
+000140*  DATE-WRITTEN. 08/09/26
+000150*-----------------------------------------------------------------
+000160*  REMARKS.
+000170*     CANONICAL DEDUCTIONS-REPORT RECORD LAYOUT. COPY THIS INTO
+000180*     THE FILE SECTION OF ANY PROGRAM THAT READS OR WRITES THE
+000190*     DEDUCTIONS-REPORT FILE SO EVERY PROGRAM AGREES ON ITS FIELD
+000200*     BOUNDARIES.
+000210*-----------------------------------------------------------------
+000220*  MODIFICATION HISTORY.
+000230*  DATE       INIT  DESCRIPTION
+000240*  ---------  ----  -----------------------------------------
+000250*  08/09/26   RCA   ORIGINAL COPYBOOK - PULLED OUT OF PROG001 SO
+000260*                   THE NEW PAYROLL REPORT PROGRAM CAN READ THE
+000270*                   SAME LAYOUT WITHOUT REDEFINING IT.
+000275*  08/09/26   RCA   NARROWED DR-EMP-NO TO PIC 99 TO MATCH THE
+000276*                   CANONICAL EMP-NO FIELD IN EMPREC - IT IS THE
+000277*                   SAME EMPLOYEE NUMBER, NOT A SEPARATE KEY.
+000280*****************************************************************
+000290 01  DEDUCTIONS-REPORT-RECORD.
+000300     05  DR-EMP-NO                PIC 99.
+000310     05  DR-GROSS-PAY             PIC 9(07)V99.
+000320     05  DR-DEDUCTION-AMT         PIC 9(07)V99.
+000330     05  DR-NET-PAY               PIC 9(07)V99.
+000340     05  DR-NET-PAY-PER-PERIOD    PIC 9(07)V99.
