@@ -0,0 +1,43 @@
+000100*****************************************************************
+000110*  COPYBOOK.     EMPREC
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS
+000140*  DATE-WRITTEN. 08/09/26
+000150*-----------------------------------------------------------------
+000160*  REMARKS.
+000170*     CANONICAL EMPLOYEE-MASTER RECORD LAYOUT. COPY THIS INTO THE
+000180*     FILE SECTION OF ANY PROGRAM THAT OPENS THE EMPLOYEE-MASTER
+000190*     FILE SO THAT EVERY PROGRAM AGREES ON ITS FIELD BOUNDARIES.
+000200*-----------------------------------------------------------------
+000210*  MODIFICATION HISTORY.
+000220*  DATE       INIT  DESCRIPTION
+000230*  ---------  ----  -----------------------------------------
+000240*  08/09/26   RCA   ORIGINAL COPYBOOK - PULLED OUT OF ACCEPTDI
+000250*                   SO MAIN-PROGRAM AND SUB-PROGRAM SHARE THE
+000260*                   SAME RECORD LAYOUT INSTEAD OF EACH DEFINING
+000270*                   THEIR OWN.
+000280*  08/09/26   RCA   WIDENED EMP-DATE TO AN 8-DIGIT, 4-DIGIT
+000290*                   CENTURY FIELD (CCYYMMDD).
+000300*  08/09/26   RCA   ADDED YEAR-TO-DATE GROSS, DEDUCTIONS, AND
+000301*                   BONUS ACCUMULATORS SO EACH RUN'S FIGURES
+000302*                   CARRY FORWARD ON THE MASTER RECORD.
+000303*  08/09/26   RCA   SIGNED THE YTD ACCUMULATORS SO A NEGATIVE
+000304*                   BONUS FIGURE (TSTCOMPT'S FORMULA CAN GO
+000305*                   NEGATIVE) DOESN'T LOSE ITS SIGN WHEN ADDED
+000306*                   IN.
+000307*  08/09/26   RCA   ADDED EMP-CURR-GROSS-PAY, THE GROSS PAY THE
+000308*                   PAYROLL STEP CALCULATED FOR THE CURRENT RUN
+000309*                   (NET OF CITY TAX), SO THE DEDUCTIONS STEP CAN
+000310*                   WORK FROM THE SAME FIGURE INSTEAD OF DERIVING
+000311*                   ITS OWN GROSS PAY A SECOND, DIFFERENT WAY.
+000312*****************************************************************
+000320 01  EMP-MASTER-RECORD.
+000330     05  EMP-NO                  PIC 99.
+000340     05  EMP-NAME                PIC X(10).
+000350     05  EMP-SAL                 PIC 99V99.
+000360     05  EMP-CITY                PIC A(10).
+000370     05  EMP-DATE                PIC 9(08).
+000380     05  YTD-GROSS               PIC S9(07)V99.
+000390     05  YTD-DEDUCTIONS          PIC S9(07)V99.
+000400     05  YTD-BONUS               PIC S9(07)V99.
+000405     05  EMP-CURR-GROSS-PAY      PIC 9(07)V99.
