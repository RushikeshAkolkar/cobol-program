@@ -1,21 +1,214 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TSTCOMPT.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-N1 PIC 9(3) VALUE 5.
-       01 WS-N2 PIC 9(4) VALUE 7.
-       01 WS-N3 PIC 9(4) VALUE 8.
-       01 WS-NA PIC 9(3) VALUE 80.
-       01 WS-NB PIC 9(3) VALUE 20.
-       01 WS-NC PIC 9(3).
-
-       PROCEDURE DIVISION.
-           COMPUTE WS-NC= (WS-N1 * WS-N2) - (WS-NA / WS-NB) + WS-N3.
-           DISPLAY "WS-NUM1     : " WS-N1
-           DISPLAY "WS-NUM2     : " WS-N2
-           DISPLAY "WS-NUM3     : " WS-N3
-           DISPLAY "WS-NUMA     : " WS-NA
-           DISPLAY "WS-NUMB     : " WS-NB
-           DISPLAY "Result of compute is     : " WS-NC
-           STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000110*  PROGRAM-ID.   TSTCOMPT
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - BONUS CALCULATION
+000140*  DATE-WRITTEN. 02/14/09
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     EXERCISES THE FORMULA THAT WILL BECOME THE EMPLOYEE-BONUS
+000190*     CALCULATION: (N1 * N2) - (NA / NB) + N3.
+000200*-----------------------------------------------------------------
+000210*  MODIFICATION HISTORY.
+000220*  DATE       INIT  DESCRIPTION
+000230*  ---------  ----  -----------------------------------------
+000240*  08/09/26   RCA   WIDENED WS-NC WITH A SIGN AND MORE DIGITS
+000250*                   AND ADDED ON SIZE ERROR SO THE COMPUTE CAN'T
+000260*                   OVERFLOW OR GO NEGATIVE UNDETECTED ONCE REAL
+000270*                   BONUS FIGURES REPLACE THE TEST VALUES.
+000280*  08/09/26   RCA   LOG THE RESULT TO THE COMMON AUDIT TRAIL
+000290*                   VIA AUDITLOG.
+000300*  08/09/26   RCA   CHANGED STOP RUN TO GOBACK SO NIGHTRUN CAN
+000310*                   CALL THIS AS A STEP IN THE BATCH CHAIN.
+000315*  08/09/26   RCA   ACCEPTS THE EMPLOYEE NUMBER THE BONUS BELONGS
+000316*                   TO AND ACCUMULATES THE RESULT INTO YTD-BONUS
+000317*                   VIA THE COMMON YTDUPDT ROUTINE.
+000318*  08/09/26   RCA   RESTRUCTURED TO READ EMPLOYEE-MASTER AND
+000319*                   POST A BONUS FIGURE FOR EVERY EMPLOYEE ON
+000320*                   FILE INSTEAD OF ONE OPERATOR-KEYED EMPLOYEE,
+000321*                   MATCHING HOW MAIN-PROGRAM AND PROG001 DRIVE
+000322*                   THEIR RUNS. SINCE THIS PROGRAM NOW HOLDS THE
+000323*                   MASTER OPEN I-O FOR ITS OWN SCAN, IT REWRITES
+000324*                   YTD-BONUS DIRECTLY INSTEAD OF CALLING
+000325*                   YTDUPDT, WHICH WOULD OTHERWISE RE-OPEN THE
+000326*                   SAME PHYSICAL FILE A SECOND TIME.
+000327*  08/09/26   RCA   WIDENED WS-BONUS-AMOUNT TO SIGNED TO MATCH
+000328*                   YTD-BONUS, SO A NEGATIVE WS-NC NO LONGER
+000329*                   LOSES ITS SIGN ON THE WAY INTO YTD-BONUS.
+000329*                   AUDIT MESSAGE NOW NAMES THE EMPLOYEE AND
+000329*                   BONUS AMOUNT INSTEAD OF A FIXED STRING.
+000331*  08/09/26   RCA   SPLIT THE SCAN INTO A COMPUTE PASS (WHICH ONLY
+000332*                   BUFFERS EACH EMPLOYEE'S BONUS AMOUNT) AND A
+000333*                   POSTING PASS (2500-POST-YTD-TOTALS) THAT ONLY
+000334*                   RUNS AFTER THE COMPUTE PASS REACHES END OF FILE
+000335*                   CLEANLY, FOLDING THE OLD 4000-UPDATE-YTD-BONUS
+000336*                   INTO IT, SO A RESTART AFTER AN ABEND CAN'T
+000337*                   DOUBLE-POST YTD-BONUS FOR EMPLOYEES ALREADY
+000338*                   POSTED.
+000330*****************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID. TSTCOMPT.
+000360 AUTHOR. R. AKOLKAR.
+000370 INSTALLATION. PAYROLL SYSTEMS - BONUS CALCULATION.
+000380 DATE-WRITTEN. 02/14/09.
+000390 DATE-COMPILED.
+000400
+000410 ENVIRONMENT DIVISION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000450         ORGANIZATION IS INDEXED
+000455         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS EMP-NO.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  EMPLOYEE-MASTER
+000510     LABEL RECORDS ARE STANDARD.
+000520     COPY EMPREC.
+000530
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-EOF-SW                    PIC X(01) VALUE "N".
+000560     88  WS-END-OF-FILE                      VALUE "Y".
+000570 01  WS-N1                        PIC 9(03) VALUE 5.
+000580 01  WS-N2                        PIC 9(04) VALUE 7.
+000590 01  WS-N3                        PIC 9(04) VALUE 8.
+000600 01  WS-NA                        PIC 9(03) VALUE 80.
+000610 01  WS-NB                        PIC 9(03) VALUE 20.
+000620 01  WS-NC                        PIC S9(09) VALUE ZERO.
+000630 01  WS-AUDIT-PROGRAM-ID          PIC X(08) VALUE "TSTCOMPT".
+000640 01  WS-AUDIT-MESSAGE             PIC X(60).
+000660 01  WS-EMP-NO                    PIC 99.
+000670 01  WS-BONUS-AMOUNT              PIC S9(07)V99 VALUE ZERO.
+000680 01  WS-AUDIT-AMT-DISP            PIC -ZZZZZZ9.99.
+000681
+000682 01  WS-PEND-TABLE.
+000683     05  WS-PEND-ENTRY            OCCURS 99 TIMES
+000684                                  INDEXED BY WS-PEND-IDX.
+000685         10  WS-PEND-EMP-NO       PIC 99.
+000686         10  WS-PEND-BONUS-AMT    PIC S9(07)V99.
+000687 01  WS-PEND-COUNT                PIC 9(02) VALUE ZERO.
+000690
+000700 PROCEDURE DIVISION.
+000710
+000720*-----------------------------------------------------------------
+000730*  0000-MAINLINE.
+000740*-----------------------------------------------------------------
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE
+000770         THRU 1000-EXIT.
+000780     PERFORM 2000-PROCESS-EMPLOYEE
+000790         THRU 2000-EXIT
+000800         UNTIL WS-END-OF-FILE.
+000805     PERFORM 2500-POST-YTD-TOTALS
+000806         THRU 2500-EXIT.
+000810     PERFORM 9999-TERMINATE
+000820         THRU 9999-EXIT.
+000830     GOBACK.
+000840
+000850*-----------------------------------------------------------------
+000860*  1000-INITIALIZE.
+000870*-----------------------------------------------------------------
+000880 1000-INITIALIZE.
+000890     OPEN I-O EMPLOYEE-MASTER.
+000900     PERFORM 1900-READ-EMPLOYEE
+000910         THRU 1900-EXIT.
+000920 1000-EXIT.
+000930     EXIT.
+000940
+000950 1900-READ-EMPLOYEE.
+000960     READ EMPLOYEE-MASTER
+000970         AT END
+000980             SET WS-END-OF-FILE TO TRUE
+000990     END-READ.
+001000 1900-EXIT.
+001010     EXIT.
+001020
+001030*-----------------------------------------------------------------
+001040*  2000-PROCESS-EMPLOYEE.
+001050*  CALCULATES THE BONUS FIGURE FOR THE CURRENT MASTER RECORD AND
+001051*  BUFFERS IT, THEN READS THE NEXT ONE. POSTING TO YTD-BONUS IS
+001052*  DEFERRED TO 2500-POST-YTD-TOTALS UNTIL THIS FULL PASS OVER THE
+001053*  FILE COMPLETES CLEANLY, SO A RESTART AFTER AN ABEND CAN'T
+001054*  DOUBLE-POST ANYONE ALREADY POSTED.
+001060*-----------------------------------------------------------------
+001080 2000-PROCESS-EMPLOYEE.
+001090     MOVE EMP-NO TO WS-EMP-NO.
+001100     PERFORM 3000-CALCULATE-BONUS
+001110         THRU 3000-EXIT.
+001120     DISPLAY "WS-NUM1     : " WS-N1.
+001130     DISPLAY "WS-NUM2     : " WS-N2.
+001140     DISPLAY "WS-NUM3     : " WS-N3.
+001150     DISPLAY "WS-NUMA     : " WS-NA.
+001160     DISPLAY "WS-NUMB     : " WS-NB.
+001170     DISPLAY "RESULT OF COMPUTE IS     : " WS-NC.
+001175     MOVE WS-NC TO WS-BONUS-AMOUNT.
+001176     ADD 1 TO WS-PEND-COUNT.
+001177     SET WS-PEND-IDX TO WS-PEND-COUNT.
+001178     MOVE WS-EMP-NO TO WS-PEND-EMP-NO(WS-PEND-IDX).
+001179     MOVE WS-BONUS-AMOUNT TO WS-PEND-BONUS-AMT(WS-PEND-IDX).
+001230     PERFORM 1900-READ-EMPLOYEE
+001240         THRU 1900-EXIT.
+001250 2000-EXIT.
+001260     EXIT.
+001261
+001262*-----------------------------------------------------------------
+001263*  2500-POST-YTD-TOTALS.
+001264*  ONLY REACHED AFTER 2000-PROCESS-EMPLOYEE HAS SCANNED THE WHOLE
+001265*  FILE THROUGH TO END OF FILE WITHOUT INCIDENT. POSTS EACH
+001266*  BUFFERED EMPLOYEE'S BONUS AMOUNT INTO YTD-BONUS.
+001267*-----------------------------------------------------------------
+001268 2500-POST-YTD-TOTALS.
+001269     SET WS-PEND-IDX TO 1.
+001270     PERFORM 2600-POST-ONE-EMPLOYEE
+001271         THRU 2600-EXIT
+001272         UNTIL WS-PEND-IDX > WS-PEND-COUNT.
+001273 2500-EXIT.
+001274     EXIT.
+001275
+001276*-----------------------------------------------------------------
+001277*  2600-POST-ONE-EMPLOYEE.
+001278*  REPOSITIONS TO THE BUFFERED EMPLOYEE BY KEY, POSTS ITS BONUS
+001279*  AMOUNT TO YTD-BONUS, AND REWRITES THE RECORD.
+001280*-----------------------------------------------------------------
+001281 2600-POST-ONE-EMPLOYEE.
+001282     MOVE WS-PEND-EMP-NO(WS-PEND-IDX) TO EMP-NO.
+001283     READ EMPLOYEE-MASTER
+001284         INVALID KEY
+001285             DISPLAY "TSTCOMPT - EMPLOYEE " EMP-NO
+001286                 " NOT FOUND POSTING YTD-BONUS."
+001287         NOT INVALID KEY
+001288             ADD WS-PEND-BONUS-AMT(WS-PEND-IDX) TO YTD-BONUS
+001289             REWRITE EMP-MASTER-RECORD
+001290             MOVE WS-PEND-BONUS-AMT(WS-PEND-IDX)
+001291                 TO WS-AUDIT-AMT-DISP
+001292             STRING "BONUS CALCULATION COMPLETED - EMP NO " EMP-NO
+001293                 " BONUS " WS-AUDIT-AMT-DISP
+001294                 DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+001295             CALL "AUDITLOG" USING
+001296                 BY CONTENT WS-AUDIT-PROGRAM-ID
+001297                 BY CONTENT WS-AUDIT-MESSAGE
+001298     END-READ.
+001299     SET WS-PEND-IDX UP BY 1.
+001300 2600-EXIT.
+001301     EXIT.
+001270
+001280*-----------------------------------------------------------------
+001290*  3000-CALCULATE-BONUS.
+001300*-----------------------------------------------------------------
+001310 3000-CALCULATE-BONUS.
+001320     COMPUTE WS-NC = (WS-N1 * WS-N2) - (WS-NA / WS-NB) + WS-N3
+001330         ON SIZE ERROR
+001340             DISPLAY "ERROR - SIZE ERROR COMPUTING WS-NC"
+001350             MOVE ZERO TO WS-NC
+001360     END-COMPUTE.
+001370 3000-EXIT.
+001380     EXIT.
+001390
+001540*-----------------------------------------------------------------
+001550*  9999-TERMINATE.
+001560*-----------------------------------------------------------------
+001570 9999-TERMINATE.
+001580     CLOSE EMPLOYEE-MASTER.
+001590 9999-EXIT.
+001600     EXIT.
