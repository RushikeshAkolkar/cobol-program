@@ -1,21 +1,396 @@
-       identification division.
-       program-id. acceptdi.
-       data division.
-       working-storage section.
-       01 ws-emp-no pic 99.
-       01 ws-emp-name pic x(10).
-       01 ws-emp-sal pic 99v99.
-       01 ws-emp-city pic A(10).
-       01 ws-emp-date pic 999999.
-       procedure division.
-           accept ws-emp-no.
-           accept ws-emp-name.
-           accept ws-emp-sal.
-           accept ws-emp-city.
-           accept ws-emp-date from date.
-           display "emp no "ws-emp-no.
-           display "ws-emp-sal "ws-emp-sal.
-           display "name "ws-emp-name.
-           display "city "ws-emp-city.
-           display "date "ws-emp-date.
-           stop run.
+000100*****************************************************************
+000110*  PROGRAM-ID.   ACCEPTDI
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - DATA ENTRY
+000140*  DATE-WRITTEN. 02/14/09
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     OPERATOR DATA-ENTRY FRONT END FOR THE EMPLOYEE MASTER.
+000190*     CAPTURES ONE EMPLOYEE PER RUN AND WRITES THE RECORD TO
+000200*     THE EMPLOYEE-MASTER FILE SO IT SURVIVES TO THE NEXT
+000210*     PAYROLL/REPORTING RUN.
+000220*-----------------------------------------------------------------
+000230*  MODIFICATION HISTORY.
+000240*  DATE       INIT  DESCRIPTION
+000250*  ---------  ----  -----------------------------------------
+000260*  08/09/26   RCA   WRITE CAPTURED RECORD TO EMPLOYEE-MASTER
+000270*                   INSTEAD OF JUST DISPLAYING IT BACK.
+000280*  08/09/26   RCA   ADDED FIELD PROMPTS AHEAD OF EACH ACCEPT.
+000290*  08/09/26   RCA   ADDED NUMERIC/RANGE VALIDATION WITH
+000300*                   RE-PROMPT ON WS-EMP-NO AND WS-EMP-SAL.
+000310*  08/09/26   RCA   MOVED EMP-MASTER-RECORD OUT TO THE SHARED
+000320*                   EMPREC COPYBOOK.
+000330*  08/09/26   RCA   LOG EACH CAPTURED RECORD TO THE COMMON
+000340*                   AUDIT TRAIL VIA AUDITLOG.
+000350*  08/09/26   RCA   CAPTURE THE HIRE DATE WITH A 4-DIGIT
+000360*                   CENTURY (CCYYMMDD) INSTEAD OF A 2-DIGIT
+000370*                   YEAR.
+000380*  08/09/26   RCA   CHANGED STOP RUN TO GOBACK SO NIGHTRUN CAN
+000390*                   CALL THIS AS A STEP IN THE BATCH CHAIN.
+000395*  08/09/26   RCA   ADDED AN UPDATE MODE THAT READS AN EXISTING
+000396*                   RECORD BY EMPLOYEE NUMBER AND LETS THE
+000397*                   OPERATOR SELECTIVELY RE-ENTER JUST THE
+000398*                   FIELDS THAT CHANGED, INSTEAD OF ALWAYS
+000399*                   CAPTURING A BRAND-NEW RECORD.
+000399*  08/09/26   RCA   ADDED AN INQUIRY MODE THAT LOOKS UP AND
+000399*                   DISPLAYS ONE EXISTING EMPLOYEE BY NUMBER.
+000399*  08/09/26   RCA   A NEWLY CAPTURED EMPLOYEE STARTS WITH ITS
+000399*                   YEAR-TO-DATE ACCUMULATORS AT ZERO.
+000399*  08/09/26   RCA   SWITCHED EMPLOYEE-MASTER TO AN INDEXED FILE
+000399*                   KEYED ON EMP-NO. UPDATE AND INQUIRY NOW READ
+000399*                   DIRECTLY BY KEY INSTEAD OF SCANNING FROM THE
+000399*                   TOP, AND A NEW RECORD IS ADDED WITH A PLAIN
+000399*                   OPEN I-O, SO THE OPEN-MODE BRANCHING THAT
+000399*                   DISTINGUISHED ADD FROM UPDATE IS NO LONGER
+000399*                   NEEDED.
+000401*  08/09/26   RCA   1000-INITIALIZE NOW BOOTSTRAPS EMPLOYEE-MASTER
+000402*                   WHEN IT DOESN'T EXIST YET (FILE STATUS "35" ON
+000403*                   THE TRIAL OPEN I-O) BY OPENING IT OUTPUT ONCE
+000404*                   TO CREATE IT, SINCE AN INDEXED FILE - UNLIKE
+000405*                   THE OLD SEQUENTIAL ONE - CANNOT BE CREATED BY
+000406*                   OPEN I-O OR OPEN EXTEND. THIS IS THE ONLY
+000407*                   PROGRAM THAT LEGITIMATELY CREATES A BRAND-NEW
+000408*                   MASTER FILE, SO THE BOOTSTRAP LIVES HERE.
+000409*  08/09/26   RCA   AUDIT MESSAGES NOW NAME THE EMPLOYEE NUMBER
+000410*                   AND SALARY INSTEAD OF A FIXED STRING.
+000411*  08/09/26   RCA   5000-INQUIRE-EMPLOYEE NOW ALSO DISPLAYS THE
+000412*                   YEAR-TO-DATE ACCUMULATORS - AN EMPLOYEE LOOKUP
+000413*                   SHOULD SURFACE EVERY FIELD ON THE CANONICAL
+000414*                   RECORD, NOT JUST THE ONES CAPTURED AT HIRE.
+000415*  08/09/26   RCA   A NEWLY CAPTURED EMPLOYEE ALSO STARTS WITH
+000416*                   EMP-CURR-GROSS-PAY AT ZERO, MATCHING THE OTHER
+000417*                   PER-RUN/YTD FIELDS.
+000400*****************************************************************
+000410 IDENTIFICATION DIVISION.
+000420 PROGRAM-ID. ACCEPTDI.
+000430 AUTHOR. R. AKOLKAR.
+000440 INSTALLATION. PAYROLL SYSTEMS - DATA ENTRY.
+000450 DATE-WRITTEN. 02/14/09.
+000460 DATE-COMPILED.
+000470
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000520         ORGANIZATION IS INDEXED
+000521         ACCESS MODE IS DYNAMIC
+000522         RECORD KEY IS EMP-NO
+000523         FILE STATUS IS WS-EMPMAST-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  EMPLOYEE-MASTER
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY EMPREC.
+000590
+000600 WORKING-STORAGE SECTION.
+000610 01  WS-EMP-NO                   PIC 99.
+000620 01  WS-EMP-NAME                 PIC X(10).
+000630 01  WS-EMP-SAL                  PIC 99V99.
+000640 01  WS-EMP-CITY                 PIC A(10).
+000650 01  WS-EMP-DATE                 PIC 9(08).
+000660
+000670 01  WS-EMP-NO-SW                 PIC X(01) VALUE "N".
+000680     88  WS-EMP-NO-OK                        VALUE "Y".
+000690 01  WS-EMP-SAL-SW                PIC X(01) VALUE "N".
+000700     88  WS-EMP-SAL-OK                       VALUE "Y".
+000701
+000702 01  WS-RUN-MODE                  PIC X(01) VALUE "N".
+000703     88  WS-MODE-UPDATE                      VALUE "U" "u".
+000703     88  WS-MODE-INQUIRE                     VALUE "I" "i".
+000704 01  WS-FOUND-SW                  PIC X(01) VALUE "N".
+000705     88  WS-FOUND                            VALUE "Y".
+000708 01  WS-CHANGE-ANS                PIC X(01) VALUE "N".
+000709     88  WS-CHANGE-YES                       VALUE "Y" "y".
+000710
+000720 01  WS-AUDIT-PROGRAM-ID          PIC X(08) VALUE "ACCEPTDI".
+000730 01  WS-AUDIT-MESSAGE             PIC X(60).
+000735 01  WS-AUDIT-SAL-DISP            PIC ZZ9.99.
+000736
+000737 01  WS-EMPMAST-STATUS            PIC X(02) VALUE SPACES.
+000738     88  WS-EMPMAST-NOT-FOUND                VALUE "35".
+000740
+000750 PROCEDURE DIVISION.
+000760
+000770*-----------------------------------------------------------------
+000780*  0000-MAINLINE.
+000790*-----------------------------------------------------------------
+000800 0000-MAINLINE.
+000805     PERFORM 0500-GET-RUN-MODE
+000806         THRU 0500-EXIT.
+000810     PERFORM 1000-INITIALIZE
+000820         THRU 1000-EXIT.
+000825     IF WS-MODE-UPDATE
+000826         PERFORM 4000-UPDATE-EMPLOYEE
+000827             THRU 4000-EXIT
+000828     ELSE
+000829         IF WS-MODE-INQUIRE
+000831             PERFORM 5000-INQUIRE-EMPLOYEE
+000832                 THRU 5000-EXIT
+000833         ELSE
+000830             PERFORM 2000-CAPTURE-EMPLOYEE
+000840                 THRU 2000-EXIT
+000850             PERFORM 3000-WRITE-MASTER
+000860                 THRU 3000-EXIT
+000861         END-IF
+000865     END-IF.
+000870     PERFORM 9999-TERMINATE
+000880         THRU 9999-EXIT.
+000890     GOBACK.
+000900
+000901*-----------------------------------------------------------------
+000902*  0500-GET-RUN-MODE.
+000903*  ASKS THE OPERATOR WHETHER THIS RUN IS CAPTURING A NEW EMPLOYEE
+000904*  OR UPDATING ONE ALREADY ON THE MASTER.
+000905*-----------------------------------------------------------------
+000906 0500-GET-RUN-MODE.
+000907     DISPLAY "ENTER MODE - N=NEW EMPLOYEE, U=UPDATE EXISTING, "
+000907         "I=INQUIRE: ".
+000908     ACCEPT WS-RUN-MODE.
+000909 0500-EXIT.
+000910     EXIT.
+000911
+000912*-----------------------------------------------------------------
+000920*  1000-INITIALIZE.
+000930*  OPENS THE MASTER I-O. AN INDEXED FILE IS ADDRESSED BY KEY
+000931*  REGARDLESS OF RUN MODE, SO THE SAME OPEN SERVES ADD, UPDATE,
+000932*  AND INQUIRY. ON A BRAND-NEW INSTALLATION THE FILE DOESN'T EXIST
+000933*  YET, SO A FIRST OPEN OUTPUT CREATES IT EMPTY BEFORE THE NORMAL
+000934*  OPEN I-O IS TRIED AGAIN.
+000932*-----------------------------------------------------------------
+000940 1000-INITIALIZE.
+000941     OPEN I-O EMPLOYEE-MASTER.
+000942     IF WS-EMPMAST-NOT-FOUND
+000943         OPEN OUTPUT EMPLOYEE-MASTER
+000944         CLOSE EMPLOYEE-MASTER
+000945         OPEN I-O EMPLOYEE-MASTER
+000946     END-IF.
+000960 1000-EXIT.
+000970     EXIT.
+000980
+000990*-----------------------------------------------------------------
+001000*  2000-CAPTURE-EMPLOYEE.
+001010*-----------------------------------------------------------------
+001020 2000-CAPTURE-EMPLOYEE.
+001030     PERFORM 2010-GET-EMP-NO
+001040         THRU 2010-EXIT
+001050         UNTIL WS-EMP-NO-OK.
+001060     DISPLAY "ENTER EMPLOYEE NAME (MAX 10 CHARACTERS): ".
+001070     ACCEPT WS-EMP-NAME.
+001080     PERFORM 2020-GET-EMP-SAL
+001090         THRU 2020-EXIT
+001100         UNTIL WS-EMP-SAL-OK.
+001110     DISPLAY "ENTER EMPLOYEE CITY (MAX 10 CHARACTERS): ".
+001120     ACCEPT WS-EMP-CITY.
+001130     ACCEPT WS-EMP-DATE FROM DATE YYYYMMDD.
+001140     DISPLAY "EMP NO " WS-EMP-NO.
+001150     DISPLAY "WS-EMP-SAL " WS-EMP-SAL.
+001160     DISPLAY "NAME " WS-EMP-NAME.
+001170     DISPLAY "CITY " WS-EMP-CITY.
+001180     DISPLAY "DATE " WS-EMP-DATE.
+001190 2000-EXIT.
+001200     EXIT.
+001210
+001220*-----------------------------------------------------------------
+001230*  2010-GET-EMP-NO.
+001240*  ACCEPTS THE EMPLOYEE NUMBER AND RE-PROMPTS UNTIL IT IS A
+001250*  NUMERIC VALUE GREATER THAN ZERO.
+001260*-----------------------------------------------------------------
+001270 2010-GET-EMP-NO.
+001280     DISPLAY "ENTER EMPLOYEE NUMBER (2 DIGITS): ".
+001290     ACCEPT WS-EMP-NO.
+001300     IF WS-EMP-NO IS NUMERIC AND WS-EMP-NO > ZERO
+001310         SET WS-EMP-NO-OK TO TRUE
+001320     ELSE
+001330         DISPLAY "INVALID EMPLOYEE NUMBER - MUST BE NUMERIC "
+001340             "AND GREATER THAN ZERO. PLEASE RE-ENTER."
+001350     END-IF.
+001360 2010-EXIT.
+001370     EXIT.
+001380
+001390*-----------------------------------------------------------------
+001400*  2020-GET-EMP-SAL.
+001410*  ACCEPTS THE EMPLOYEE SALARY AND RE-PROMPTS UNTIL IT IS A
+001420*  NUMERIC VALUE WITHIN A SANE RANGE.
+001430*-----------------------------------------------------------------
+001440 2020-GET-EMP-SAL.
+001450     DISPLAY "ENTER EMPLOYEE SALARY (FORMAT 99.99): ".
+001460     ACCEPT WS-EMP-SAL.
+001470     IF WS-EMP-SAL IS NUMERIC
+001480             AND WS-EMP-SAL > ZERO
+001490             AND WS-EMP-SAL NOT GREATER THAN 99.99
+001500         SET WS-EMP-SAL-OK TO TRUE
+001510     ELSE
+001520         DISPLAY "INVALID SALARY - MUST BE NUMERIC, GREATER "
+001530             "THAN ZERO, AND NOT MORE THAN 99.99. "
+001540             "PLEASE RE-ENTER."
+001550     END-IF.
+001560 2020-EXIT.
+001570     EXIT.
+001580
+001590*-----------------------------------------------------------------
+001600*  3000-WRITE-MASTER.
+001610*-----------------------------------------------------------------
+001620 3000-WRITE-MASTER.
+001630     MOVE WS-EMP-NO   TO EMP-NO.
+001640     MOVE WS-EMP-NAME TO EMP-NAME.
+001650     MOVE WS-EMP-SAL  TO EMP-SAL.
+001660     MOVE WS-EMP-CITY TO EMP-CITY.
+001670     MOVE WS-EMP-DATE TO EMP-DATE.
+001675     MOVE ZERO        TO YTD-GROSS.
+001676     MOVE ZERO        TO YTD-DEDUCTIONS.
+001677     MOVE ZERO        TO YTD-BONUS.
+001678     MOVE ZERO        TO EMP-CURR-GROSS-PAY.
+001680     WRITE EMP-MASTER-RECORD
+001681         INVALID KEY
+001682             DISPLAY "EMPLOYEE NUMBER " WS-EMP-NO
+001683                 " ALREADY EXISTS ON MASTER FILE - NOT ADDED."
+001684         NOT INVALID KEY
+001685             MOVE EMP-SAL TO WS-AUDIT-SAL-DISP
+001685             STRING "EMPLOYEE MASTER RECORD WRITTEN - EMP NO "
+001685                 EMP-NO " SALARY " WS-AUDIT-SAL-DISP
+001685                 DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+001687             CALL "AUDITLOG" USING
+001688                 BY CONTENT WS-AUDIT-PROGRAM-ID
+001689                 BY CONTENT WS-AUDIT-MESSAGE
+001690     END-WRITE.
+001730 3000-EXIT.
+001740     EXIT.
+001750
+001745*-----------------------------------------------------------------
+001746*  4000-UPDATE-EMPLOYEE.
+001747*  LOOKS UP AN EXISTING EMPLOYEE BY NUMBER, LETS THE OPERATOR
+001748*  SELECTIVELY RE-ENTER THE FIELDS THAT CHANGED, AND REWRITES
+001749*  THE RECORD IN PLACE.
+001750*-----------------------------------------------------------------
+001751 4000-UPDATE-EMPLOYEE.
+001752     PERFORM 2010-GET-EMP-NO
+001753         THRU 2010-EXIT
+001754         UNTIL WS-EMP-NO-OK.
+001755     PERFORM 4010-FIND-EMPLOYEE
+001756         THRU 4010-EXIT.
+001757     IF WS-FOUND
+001758         PERFORM 4020-EDIT-FIELDS
+001759             THRU 4020-EXIT
+001760         PERFORM 4030-REWRITE-EMPLOYEE
+001761             THRU 4030-EXIT
+001762     ELSE
+001763         DISPLAY "EMPLOYEE NUMBER NOT FOUND ON MASTER FILE - "
+001764             "NO UPDATE MADE."
+001765     END-IF.
+001766 4000-EXIT.
+001767     EXIT.
+001768
+001769*-----------------------------------------------------------------
+001770*  4010-FIND-EMPLOYEE.
+001771*  READS THE MASTER DIRECTLY BY THE EMPLOYEE NUMBER KEYED IN
+001772*  ABOVE. ON A MATCH THE RECORD IS POSITIONED SO 4030-REWRITE-
+001773*  EMPLOYEE CAN REWRITE IT IN PLACE.
+001774*-----------------------------------------------------------------
+001775 4010-FIND-EMPLOYEE.
+001776     MOVE "N" TO WS-FOUND-SW.
+001777     MOVE WS-EMP-NO TO EMP-NO.
+001778     READ EMPLOYEE-MASTER
+001779         INVALID KEY
+001780             CONTINUE
+001781         NOT INVALID KEY
+001782             SET WS-FOUND TO TRUE
+001783     END-READ.
+001784 4010-EXIT.
+001785     EXIT.
+001795
+001796*-----------------------------------------------------------------
+001797*  4020-EDIT-FIELDS.
+001798*  DISPLAYS THE CURRENT VALUES AND LETS THE OPERATOR CHOOSE, FIELD
+001799*  BY FIELD, WHICH ONES TO RE-ENTER.
+001800*-----------------------------------------------------------------
+001801 4020-EDIT-FIELDS.
+001802     DISPLAY "CURRENT VALUES FOR EMPLOYEE NUMBER " EMP-NO ":".
+001803     DISPLAY "  NAME   : " EMP-NAME.
+001804     DISPLAY "  SALARY : " EMP-SAL.
+001805     DISPLAY "  CITY   : " EMP-CITY.
+001806     DISPLAY "  DATE   : " EMP-DATE.
+001807
+001808     DISPLAY "CHANGE THE NAME? (Y/N): ".
+001809     ACCEPT WS-CHANGE-ANS.
+001810     IF WS-CHANGE-YES
+001811         DISPLAY "ENTER EMPLOYEE NAME (MAX 10 CHARACTERS): "
+001812         ACCEPT WS-EMP-NAME
+001813         MOVE WS-EMP-NAME TO EMP-NAME
+001814     END-IF.
+001815
+001816     DISPLAY "CHANGE THE SALARY? (Y/N): ".
+001817     ACCEPT WS-CHANGE-ANS.
+001818     IF WS-CHANGE-YES
+001819         PERFORM 2020-GET-EMP-SAL
+001820             THRU 2020-EXIT
+001821             UNTIL WS-EMP-SAL-OK
+001822         MOVE WS-EMP-SAL TO EMP-SAL
+001823     END-IF.
+001824
+001825     DISPLAY "CHANGE THE CITY? (Y/N): ".
+001826     ACCEPT WS-CHANGE-ANS.
+001827     IF WS-CHANGE-YES
+001828         DISPLAY "ENTER EMPLOYEE CITY (MAX 10 CHARACTERS): "
+001829         ACCEPT WS-EMP-CITY
+001830         MOVE WS-EMP-CITY TO EMP-CITY
+001831     END-IF.
+001832
+001833     DISPLAY "CHANGE THE DATE? (Y/N): ".
+001834     ACCEPT WS-CHANGE-ANS.
+001835     IF WS-CHANGE-YES
+001836         ACCEPT WS-EMP-DATE FROM DATE YYYYMMDD
+001837         MOVE WS-EMP-DATE TO EMP-DATE
+001838     END-IF.
+001839 4020-EXIT.
+001840     EXIT.
+001841
+001842*-----------------------------------------------------------------
+001843*  4030-REWRITE-EMPLOYEE.
+001844*-----------------------------------------------------------------
+001845 4030-REWRITE-EMPLOYEE.
+001846     REWRITE EMP-MASTER-RECORD.
+001846     MOVE EMP-SAL TO WS-AUDIT-SAL-DISP.
+001847     STRING "EMPLOYEE MASTER RECORD UPDATED - EMP NO "
+001847         EMP-NO " SALARY " WS-AUDIT-SAL-DISP
+001847         DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE.
+001848     CALL "AUDITLOG" USING
+001849         BY CONTENT WS-AUDIT-PROGRAM-ID
+001850         BY CONTENT WS-AUDIT-MESSAGE.
+001851 4030-EXIT.
+001852     EXIT.
+001853
+001854*-----------------------------------------------------------------
+001855*  5000-INQUIRE-EMPLOYEE.
+001856*  LOOKS UP ONE EMPLOYEE BY NUMBER AND DISPLAYS THE STORED RECORD
+001857*  WITHOUT MAKING ANY CHANGE TO THE MASTER.
+001858*-----------------------------------------------------------------
+001859 5000-INQUIRE-EMPLOYEE.
+001860     PERFORM 2010-GET-EMP-NO
+001861         THRU 2010-EXIT
+001862         UNTIL WS-EMP-NO-OK.
+001863     PERFORM 4010-FIND-EMPLOYEE
+001864         THRU 4010-EXIT.
+001865     IF WS-FOUND
+001866         DISPLAY "EMPLOYEE NUMBER : " EMP-NO
+001867         DISPLAY "NAME            : " EMP-NAME
+001868         DISPLAY "SALARY          : " EMP-SAL
+001869         DISPLAY "CITY            : " EMP-CITY
+001870         DISPLAY "HIRE DATE       : " EMP-DATE
+001871         DISPLAY "YTD GROSS       : " YTD-GROSS
+001872         DISPLAY "YTD DEDUCTIONS  : " YTD-DEDUCTIONS
+001873         DISPLAY "YTD BONUS       : " YTD-BONUS
+001874     ELSE
+001875         DISPLAY "EMPLOYEE NUMBER NOT FOUND ON MASTER FILE."
+001876     END-IF.
+001877 5000-EXIT.
+001878     EXIT.
+001876
+001760*-----------------------------------------------------------------
+001770*  9999-TERMINATE.
+001780*-----------------------------------------------------------------
+001790 9999-TERMINATE.
+001800     CLOSE EMPLOYEE-MASTER.
+001810 9999-EXIT.
+001820     EXIT.
