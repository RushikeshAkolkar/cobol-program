@@ -0,0 +1,75 @@
+000100*****************************************************************
+000110*  PROGRAM-ID.   AUDITLOG
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - COMMON SERVICES
+000140*  DATE-WRITTEN. 08/09/26
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     COMMON AUDIT-TRAIL LOGGING ROUTINE. ANY PROGRAM IN THE
+000190*     PAYROLL SUITE MAY CALL THIS TO RECORD A ONE-LINE EVENT ON
+000200*     THE SHARED AUDIT LOG. THE CALLER SUPPLIES ITS OWN PROGRAM-ID
+000210*     AND A SHORT MESSAGE; THIS ROUTINE STAMPS THE DATE AND TIME
+000220*     AND APPENDS THE LINE TO THE LOG FILE.
+000230*-----------------------------------------------------------------
+000240*  MODIFICATION HISTORY.
+000250*  DATE       INIT  DESCRIPTION
+000260*  ---------  ----  -----------------------------------------
+000270*  08/09/26   RCA   ORIGINAL PROGRAM.
+000280*****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. AUDITLOG.
+000310 AUTHOR. R. AKOLKAR.
+000320 INSTALLATION. PAYROLL SYSTEMS - COMMON SERVICES.
+000330 DATE-WRITTEN. 08/09/26.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000400         ORGANIZATION IS SEQUENTIAL.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  AUDIT-LOG
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  AUDIT-LOG-RECORD.
+000470     05  AL-DATE                 PIC 9(06).
+000480     05  AL-TIME                 PIC 9(06).
+000490     05  AL-PROGRAM-ID           PIC X(08).
+000500     05  AL-MESSAGE              PIC X(60).
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-CURRENT-DATE              PIC 9(06).
+000540 01  WS-CURRENT-TIME              PIC 9(06).
+000550
+000560 LINKAGE SECTION.
+000570 01  LS-PROGRAM-ID                PIC X(08).
+000580 01  LS-MESSAGE                   PIC X(60).
+000590
+000600 PROCEDURE DIVISION USING LS-PROGRAM-ID, LS-MESSAGE.
+000610
+000620*-----------------------------------------------------------------
+000630*  0000-MAINLINE.
+000640*-----------------------------------------------------------------
+000650 0000-MAINLINE.
+000660     PERFORM 1000-WRITE-LOG-ENTRY
+000670         THRU 1000-EXIT.
+000680     GOBACK.
+000690
+000700*-----------------------------------------------------------------
+000710*  1000-WRITE-LOG-ENTRY.
+000720*-----------------------------------------------------------------
+000730 1000-WRITE-LOG-ENTRY.
+000740     ACCEPT WS-CURRENT-DATE FROM DATE.
+000750     ACCEPT WS-CURRENT-TIME FROM TIME.
+000760     OPEN EXTEND AUDIT-LOG.
+000770     MOVE WS-CURRENT-DATE TO AL-DATE.
+000780     MOVE WS-CURRENT-TIME TO AL-TIME.
+000790     MOVE LS-PROGRAM-ID   TO AL-PROGRAM-ID.
+000800     MOVE LS-MESSAGE      TO AL-MESSAGE.
+000810     WRITE AUDIT-LOG-RECORD.
+000820     CLOSE AUDIT-LOG.
+000830 1000-EXIT.
+000840     EXIT.
