@@ -0,0 +1,175 @@
+000100*****************************************************************
+000110*  PROGRAM-ID.   NIGHTRUN
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - NIGHTLY BATCH
+000140*  DATE-WRITTEN. 08/09/26
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     DRIVES THE NIGHTLY PAYROLL RUN BY CALLING, IN ORDER:
+000200*         MAIN-PROGRAM - COMPUTE GROSS PAY FOR EACH EMPLOYEE
+000210*         PROG001     - COMPUTE DEDUCTIONS AND NET PAY
+000220*         TSTCOMPT    - COMPUTE THE BONUS FIGURE
+000225*         PAYRPT      - PRINT THE HEADED, TOTALED SUMMARY REPORT
+000230*     THE LAST STEP COMPLETED IS RECORDED ON THE CHECKPOINT FILE
+000240*     AFTER EACH STEP SO THAT IF THE RUN ABENDS IT CAN BE
+000250*     RESTARTED WITHOUT REPEATING STEPS THAT ALREADY FINISHED.
+000255*     ACCEPTDI IS NOT PART OF THIS CHAIN - IT IS AN OPERATOR
+000256*     DATA-ENTRY FRONT END THAT PROMPTS AND ACCEPTS FROM THE
+000257*     CONSOLE, AND HAS NO PLACE IN AN UNATTENDED OVERNIGHT RUN. IT
+000258*     IS RUN STANDALONE, DURING THE DAY, WHENEVER AN EMPLOYEE IS
+000259*     HIRED, UPDATED, OR LOOKED UP; BY THE TIME NIGHTRUN EXECUTES
+000259*     THE MASTER ALREADY REFLECTS THAT DAY'S DATA ENTRY.
+000260*-----------------------------------------------------------------
+000270*  MODIFICATION HISTORY.
+000280*  DATE       INIT  DESCRIPTION
+000290*  ---------  ----  -----------------------------------------
+000300*  08/09/26   RCA   ORIGINAL PROGRAM.
+000305*  08/09/26   RCA   ADDED PAYRPT AS A FIFTH BATCH STEP TO PRINT
+000306*                   THE END-OF-RUN SUMMARY REPORT.
+000307*  08/09/26   RCA   DROPPED ACCEPTDI FROM THE CHAIN AND RENUMBERED
+000308*                   THE REMAINING FOUR STEPS - ACCEPTDI IS A
+000309*                   CONSOLE-DRIVEN PROGRAM WITH NO FILE-DRIVEN OR
+000309*                   PARAMETERIZED INPUT PATH, SO CALLING IT FROM
+000309*                   AN UNATTENDED RUN WOULD HANG WAITING ON AN
+000309*                   ACCEPT THAT NO ONE IS THERE TO ANSWER.
+000309*                   CHECKPOINT MESSAGE NOW NAMES THE STEP NUMBER
+000309*                   JUST COMPLETED INSTEAD OF A FIXED STRING.
+000310*****************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. NIGHTRUN.
+000340 AUTHOR. R. AKOLKAR.
+000350 INSTALLATION. PAYROLL SYSTEMS - NIGHTLY BATCH.
+000360 DATE-WRITTEN. 08/09/26.
+000370 DATE-COMPILED.
+000380
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT CHECKPOINT-FILE ASSIGN TO "NITECKPT"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-CKPT-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  CHECKPOINT-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 01  CHECKPOINT-RECORD.
+000510     05  CKPT-LAST-STEP           PIC 9(01).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-CKPT-STATUS                PIC X(02) VALUE SPACES.
+000550 01  WS-LAST-STEP                  PIC 9(01) VALUE ZERO.
+000560 01  WS-AUDIT-PROGRAM-ID           PIC X(08) VALUE "NIGHTRUN".
+000570 01  WS-AUDIT-MESSAGE              PIC X(60).
+000580
+000590 PROCEDURE DIVISION.
+000600
+000610*-----------------------------------------------------------------
+000620*  0000-MAINLINE.
+000630*-----------------------------------------------------------------
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE
+000660         THRU 1000-EXIT.
+000710     IF WS-LAST-STEP < 1
+000720         PERFORM 3000-RUN-GROSS-PAY
+000730             THRU 3000-EXIT
+000740     END-IF.
+000750     IF WS-LAST-STEP < 2
+000760         PERFORM 4000-RUN-DEDUCTIONS
+000770             THRU 4000-EXIT
+000780     END-IF.
+000790     IF WS-LAST-STEP < 3
+000800         PERFORM 5000-RUN-BONUS
+000810             THRU 5000-EXIT
+000820     END-IF.
+000825     IF WS-LAST-STEP < 4
+000826         PERFORM 6000-RUN-REPORT
+000827             THRU 6000-EXIT
+000828     END-IF.
+000830     MOVE ZERO TO WS-LAST-STEP.
+000840     PERFORM 7000-UPDATE-CHECKPOINT
+000850         THRU 7000-EXIT.
+000860     STOP RUN.
+000870
+000880*-----------------------------------------------------------------
+000890*  1000-INITIALIZE.
+000900*  READS THE LAST COMPLETED STEP FROM THE CHECKPOINT FILE SO A
+000910*  RESTARTED RUN PICKS UP WHERE THE PRIOR RUN LEFT OFF. A MISSING
+000920*  CHECKPOINT FILE MEANS THIS IS A FRESH RUN, STARTING AT STEP 1.
+000930*-----------------------------------------------------------------
+000940 1000-INITIALIZE.
+000950     MOVE ZERO TO WS-LAST-STEP.
+000960     OPEN INPUT CHECKPOINT-FILE.
+000970     IF WS-CKPT-STATUS = "00"
+000980         READ CHECKPOINT-FILE
+000990             AT END
+001000                 MOVE ZERO TO WS-LAST-STEP
+001010             NOT AT END
+001020                 MOVE CKPT-LAST-STEP TO WS-LAST-STEP
+001030         END-READ
+001040         CLOSE CHECKPOINT-FILE
+001050     END-IF.
+001060 1000-EXIT.
+001070     EXIT.
+001080
+001200*-----------------------------------------------------------------
+001210*  3000-RUN-GROSS-PAY.
+001220*-----------------------------------------------------------------
+001230 3000-RUN-GROSS-PAY.
+001240     CALL "MAIN-PROGRAM".
+001250     MOVE 1 TO WS-LAST-STEP.
+001260     PERFORM 7000-UPDATE-CHECKPOINT
+001270         THRU 7000-EXIT.
+001280 3000-EXIT.
+001290     EXIT.
+001300
+001310*-----------------------------------------------------------------
+001320*  4000-RUN-DEDUCTIONS.
+001330*-----------------------------------------------------------------
+001340 4000-RUN-DEDUCTIONS.
+001350     CALL "PROG001".
+001360     MOVE 2 TO WS-LAST-STEP.
+001370     PERFORM 7000-UPDATE-CHECKPOINT
+001380         THRU 7000-EXIT.
+001390 4000-EXIT.
+001400     EXIT.
+001410
+001420*-----------------------------------------------------------------
+001430*  5000-RUN-BONUS.
+001440*-----------------------------------------------------------------
+001450 5000-RUN-BONUS.
+001460     CALL "TSTCOMPT".
+001470     MOVE 3 TO WS-LAST-STEP.
+001480     PERFORM 7000-UPDATE-CHECKPOINT
+001490         THRU 7000-EXIT.
+001500 5000-EXIT.
+001510     EXIT.
+001515
+001516*-----------------------------------------------------------------
+001517*  6000-RUN-REPORT.
+001518*-----------------------------------------------------------------
+001519 6000-RUN-REPORT.
+001520     CALL "PAYRPT".
+001521     MOVE 4 TO WS-LAST-STEP.
+001522     PERFORM 7000-UPDATE-CHECKPOINT
+001523         THRU 7000-EXIT.
+001524 6000-EXIT.
+001525     EXIT.
+001526
+001530*-----------------------------------------------------------------
+001540*  7000-UPDATE-CHECKPOINT.
+001550*  REWRITES THE CHECKPOINT FILE WITH THE LAST STEP COMPLETED.
+001560*-----------------------------------------------------------------
+001570 7000-UPDATE-CHECKPOINT.
+001580     MOVE WS-LAST-STEP TO CKPT-LAST-STEP.
+001590     OPEN OUTPUT CHECKPOINT-FILE.
+001600     WRITE CHECKPOINT-RECORD.
+001610     CLOSE CHECKPOINT-FILE.
+001620     STRING "NIGHTLY BATCH STEP " WS-LAST-STEP " COMPLETED"
+001625         DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE.
+001630     CALL "AUDITLOG" USING
+001640         BY CONTENT WS-AUDIT-PROGRAM-ID
+001650         BY CONTENT WS-AUDIT-MESSAGE.
+001660 7000-EXIT.
+001670     EXIT.
