@@ -0,0 +1,228 @@
+000100*****************************************************************
+000110*  PROGRAM-ID.   YRENDRPT
+000120*  AUTHOR.       R. AKOLKAR
+000130*  INSTALLATION. PAYROLL SYSTEMS - MANAGEMENT REPORTING
+000140*  DATE-WRITTEN. 08/09/26
+000150*  DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170*  REMARKS.
+000180*     PRINTS A HEADED, PAGE-BROKEN YEAR-END SUMMARY REPORT OF
+000190*     EACH EMPLOYEE'S YEAR-TO-DATE GROSS, DEDUCTIONS, AND BONUS
+000200*     FIGURES, AS ACCUMULATED ON THE EMPLOYEE MASTER BY
+000210*     MAIN-PROGRAM, PROG001, AND TSTCOMPT OVER THE YEAR'S RUNS.
+000220*     A GRAND-TOTAL LINE IS PRINTED AT THE END OF THE RUN.
+000230*-----------------------------------------------------------------
+000240*  MODIFICATION HISTORY.
+000250*  DATE       INIT  DESCRIPTION
+000260*  ---------  ----  -----------------------------------------
+000270*  08/09/26   RCA   ORIGINAL PROGRAM.
+000275*  08/09/26   RCA   SWITCHED EMPLOYEE-MASTER TO AN INDEXED FILE
+000276*                   KEYED ON EMP-NO, MATCHING THE MASTER FILE'S
+000277*                   NEW ORGANIZATION. THIS REPORT STILL READS IT
+000278*                   TOP TO BOTTOM SO NO PROCEDURE LOGIC CHANGES.
+000279*  08/09/26   RCA   SIGNED THE GRAND-TOTAL ACCUMULATORS TO MATCH
+000279*                   THE NOW-SIGNED YTD FIELDS THEY ADD UP, SO A
+000279*                   NEGATIVE YTD-BONUS DOESN'T LOSE ITS SIGN A
+000279*                   SECOND TIME ON ITS WAY INTO THE GRAND TOTAL.
+000279*                   AUDIT MESSAGE NOW NAMES THE DETAIL COUNT AND
+000279*                   BONUS TOTAL INSTEAD OF A FIXED STRING.
+000280*****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. YRENDRPT.
+000310 AUTHOR. R. AKOLKAR.
+000320 INSTALLATION. PAYROLL SYSTEMS - MANAGEMENT REPORTING.
+000330 DATE-WRITTEN. 08/09/26.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000395         ORGANIZATION IS INDEXED
+000396         RECORD KEY IS EMP-NO.
+000410     SELECT YEAR-END-REPORT ASSIGN TO "YRENDRPT"
+000420         ORGANIZATION IS SEQUENTIAL.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  EMPLOYEE-MASTER
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY EMPREC.
+000490
+000500 FD  YEAR-END-REPORT
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  RPT-LINE                    PIC X(80).
+000530
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-EOF-SW                    PIC X(01) VALUE "N".
+000560     88  WS-END-OF-FILE                      VALUE "Y".
+000570
+000580 01  WS-LINE-COUNT                PIC 9(02) VALUE ZERO.
+000590 01  WS-LINES-PER-PAGE            PIC 9(02) VALUE 20.
+000600 01  WS-PAGE-COUNT                PIC 9(04) VALUE ZERO.
+000610 01  WS-DETAIL-COUNT              PIC 9(05) VALUE ZERO.
+000620
+000630 01  WS-TOTAL-YTD-GROSS           PIC S9(08)V99 VALUE ZERO.
+000640 01  WS-TOTAL-YTD-DEDUCTION       PIC S9(08)V99 VALUE ZERO.
+000650 01  WS-TOTAL-YTD-BONUS           PIC S9(08)V99 VALUE ZERO.
+000660
+000670 01  WS-HEADING-1.
+000680     05  FILLER                  PIC X(20)
+000685         VALUE "PAYROLL SYSTEMS".
+000690     05  FILLER                  PIC X(30)
+000695         VALUE "YEAR-END EMPLOYEE SUMMARY".
+000700     05  FILLER                  PIC X(05) VALUE "PAGE ".
+000710     05  HDG-PAGE-NO             PIC ZZZ9.
+000720     05  FILLER                  PIC X(18) VALUE SPACES.
+000730
+000740 01  WS-HEADING-2.
+000750     05  FILLER                  PIC X(08) VALUE "EMP NO".
+000760     05  FILLER                  PIC X(14) VALUE "EMPLOYEE NAME".
+000770     05  FILLER                  PIC X(16) VALUE "YTD GROSS".
+000780     05  FILLER                  PIC X(16) VALUE "YTD DEDUCTIONS".
+000790     05  FILLER                  PIC X(16) VALUE "YTD BONUS".
+000800     05  FILLER                  PIC X(10) VALUE SPACES.
+000810
+000820 01  WS-HEADING-3                 PIC X(80) VALUE ALL "-".
+000830
+000840 01  WS-DETAIL-LINE.
+000850     05  DTL-EMP-NO              PIC ZZZZZZ9.
+000860     05  FILLER                  PIC X(03) VALUE SPACES.
+000870     05  DTL-EMP-NAME            PIC X(14).
+000880     05  DTL-YTD-GROSS           PIC ZZ,ZZZ,ZZ9.99.
+000890     05  FILLER                  PIC X(05) VALUE SPACES.
+000900     05  DTL-YTD-DEDUCTION       PIC ZZ,ZZZ,ZZ9.99.
+000910     05  FILLER                  PIC X(05) VALUE SPACES.
+000920     05  DTL-YTD-BONUS           PIC ZZ,ZZZ,ZZ9.99.
+000930     05  FILLER                  PIC X(05) VALUE SPACES.
+000940
+000950 01  WS-TOTAL-LINE.
+000960     05  FILLER                  PIC X(09) VALUE "GRAND".
+000970     05  FILLER                  PIC X(08) VALUE "TOTALS".
+000980     05  TOT-YTD-GROSS           PIC ZZ,ZZZ,ZZ9.99.
+000990     05  FILLER                  PIC X(05) VALUE SPACES.
+001000     05  TOT-YTD-DEDUCTION       PIC ZZ,ZZZ,ZZ9.99.
+001010     05  FILLER                  PIC X(05) VALUE SPACES.
+001020     05  TOT-YTD-BONUS           PIC ZZ,ZZZ,ZZ9.99.
+001030     05  FILLER                  PIC X(05) VALUE SPACES.
+001040
+001050 01  WS-AUDIT-PROGRAM-ID          PIC X(08) VALUE "YRENDRPT".
+001060 01  WS-AUDIT-MESSAGE             PIC X(60).
+001070
+001080 PROCEDURE DIVISION.
+001090
+001100*-----------------------------------------------------------------
+001110*  0000-MAINLINE.
+001120*-----------------------------------------------------------------
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE
+001150         THRU 1000-EXIT.
+001160     PERFORM 2000-PROCESS-EMPLOYEE
+001170         THRU 2000-EXIT
+001180         UNTIL WS-END-OF-FILE.
+001190     PERFORM 3000-PRINT-GRAND-TOTALS
+001200         THRU 3000-EXIT.
+001210     PERFORM 9999-TERMINATE
+001220         THRU 9999-EXIT.
+001230     GOBACK.
+001240
+001250*-----------------------------------------------------------------
+001260*  1000-INITIALIZE.
+001270*-----------------------------------------------------------------
+001280 1000-INITIALIZE.
+001290     OPEN INPUT EMPLOYEE-MASTER.
+001300     OPEN OUTPUT YEAR-END-REPORT.
+001310     PERFORM 1900-READ-EMPLOYEE
+001320         THRU 1900-EXIT.
+001330     PERFORM 8000-PRINT-HEADINGS
+001340         THRU 8000-EXIT.
+001350 1000-EXIT.
+001360     EXIT.
+001370
+001380 1900-READ-EMPLOYEE.
+001390     READ EMPLOYEE-MASTER
+001400         AT END
+001410             SET WS-END-OF-FILE TO TRUE
+001420     END-READ.
+001430 1900-EXIT.
+001440     EXIT.
+001450
+001460*-----------------------------------------------------------------
+001470*  2000-PROCESS-EMPLOYEE.
+001480*  PRINTS ONE DETAIL LINE FOR THE CURRENT EMPLOYEE'S YEAR-TO-DATE
+001490*  FIGURES, ADDS THEM INTO THE RUNNING GRAND TOTALS, AND READS
+001500*  THE NEXT RECORD.
+001510*-----------------------------------------------------------------
+001520 2000-PROCESS-EMPLOYEE.
+001530     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+001540         PERFORM 8000-PRINT-HEADINGS
+001550             THRU 8000-EXIT
+001560     END-IF.
+001570     MOVE EMP-NO             TO DTL-EMP-NO.
+001580     MOVE EMP-NAME           TO DTL-EMP-NAME.
+001590     MOVE YTD-GROSS          TO DTL-YTD-GROSS.
+001600     MOVE YTD-DEDUCTIONS     TO DTL-YTD-DEDUCTION.
+001610     MOVE YTD-BONUS          TO DTL-YTD-BONUS.
+001620     WRITE RPT-LINE FROM WS-DETAIL-LINE
+001630         AFTER ADVANCING 1 LINE.
+001640     ADD 1 TO WS-LINE-COUNT.
+001650     ADD 1 TO WS-DETAIL-COUNT.
+001660     ADD YTD-GROSS           TO WS-TOTAL-YTD-GROSS.
+001670     ADD YTD-DEDUCTIONS      TO WS-TOTAL-YTD-DEDUCTION.
+001680     ADD YTD-BONUS           TO WS-TOTAL-YTD-BONUS.
+001690     PERFORM 1900-READ-EMPLOYEE
+001700         THRU 1900-EXIT.
+001710 2000-EXIT.
+001720     EXIT.
+001730
+001740*-----------------------------------------------------------------
+001750*  3000-PRINT-GRAND-TOTALS.
+001760*-----------------------------------------------------------------
+001770 3000-PRINT-GRAND-TOTALS.
+001780     MOVE WS-TOTAL-YTD-GROSS     TO TOT-YTD-GROSS.
+001790     MOVE WS-TOTAL-YTD-DEDUCTION TO TOT-YTD-DEDUCTION.
+001800     MOVE WS-TOTAL-YTD-BONUS     TO TOT-YTD-BONUS.
+001810     WRITE RPT-LINE FROM WS-HEADING-3
+001820         AFTER ADVANCING 1 LINE.
+001830     WRITE RPT-LINE FROM WS-TOTAL-LINE
+001840         AFTER ADVANCING 1 LINE.
+001850     STRING "YRENDRPT PRINTED - COUNT " WS-DETAIL-COUNT
+001865         " BONUS " TOT-YTD-BONUS
+001868         DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE.
+001870     CALL "AUDITLOG" USING
+001880         BY CONTENT WS-AUDIT-PROGRAM-ID
+001890         BY CONTENT WS-AUDIT-MESSAGE.
+001900 3000-EXIT.
+001910     EXIT.
+001920
+001930*-----------------------------------------------------------------
+001940*  8000-PRINT-HEADINGS.
+001950*  STARTS A NEW PAGE: COLUMN HEADINGS AT THE TOP, LINE COUNT
+001960*  RESET. THE VERY FIRST PAGE IS NOT PRECEDED BY A PAGE EJECT.
+001970*-----------------------------------------------------------------
+001980 8000-PRINT-HEADINGS.
+001990     ADD 1 TO WS-PAGE-COUNT.
+002000     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+002010     IF WS-PAGE-COUNT = 1
+002020         WRITE RPT-LINE FROM WS-HEADING-1
+002030             AFTER ADVANCING 1 LINE
+002040     ELSE
+002050         WRITE RPT-LINE FROM WS-HEADING-1
+002060             AFTER ADVANCING PAGE
+002070     END-IF.
+002080     WRITE RPT-LINE FROM WS-HEADING-2
+002090         AFTER ADVANCING 2 LINES.
+002100     WRITE RPT-LINE FROM WS-HEADING-3
+002110         AFTER ADVANCING 1 LINE.
+002120     MOVE ZERO TO WS-LINE-COUNT.
+002130 8000-EXIT.
+002140     EXIT.
+002150
+002160*-----------------------------------------------------------------
+002170*  9999-TERMINATE.
+002180*-----------------------------------------------------------------
+002190 9999-TERMINATE.
+002200     CLOSE EMPLOYEE-MASTER.
+002210     CLOSE YEAR-END-REPORT.
+002220 9999-EXIT.
+002230     EXIT.
